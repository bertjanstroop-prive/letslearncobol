@@ -1,28 +1,326 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERSON.
-       author. bertjan.
-
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME     PIC X(30).
-       01 WS-AGE      PIC 99.
-       01 WS-LOCAL    PIC X(30).
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Enter your name: "
-           ACCEPT WS-NAME
-
-           DISPLAY "Enter your age: "
-           ACCEPT WS-AGE
-
-           DISPLAY "ENTER YOUR COUNTRY: "
-           ACCEPT WS-LOCAL
-           
-           DISPLAY "Hello " FUNCTION TRIM(WS-NAME)
-                   ", age " WS-AGE
-                   ", from " FUNCTION TRIM(WS-LOCAL)
-                   "."
-               
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERSON.
+000300 AUTHOR. BERTJAN.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2024-01-20.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  -----------------------------------------
+001200* 2024-01-20  BJS  ORIGINAL PROGRAM - ACCEPT NAME, AGE AND
+001300*                  COUNTRY FOR ONE PERSON, DISPLAY A GREETING.
+001400* 2026-08-09  BJS  ADD A FILE-DRIVEN ROSTER REPORT - WHEN
+001500*                  ROSTER.DAT IS PRESENT, PRINT A FORMATTED
+001600*                  ROSTER WITH PAGE BREAKS FOR EVERY PERSON
+001700*                  IN IT INSTEAD OF ONE ACCEPT PER PERSON.
+001800* 2026-08-09  BJS  VALIDATE AGE AS NUMERIC AND IN RANGE,
+001900*                  RE-PROMPTING ON A BAD ENTRY INSTEAD OF
+002000*                  SILENTLY TRUNCATING IT.
+002010* 2026-08-09  BJS  DISPLAY A RUN HEADER (OPERATOR, RUN DATE,
+002020*                  RUN SEQUENCE) AT STARTUP, BUILT FROM THE
+002030*                  SHARED RUNHDR COPYBOOK USED BY EVERY JOB
+002040*                  IN THE NIGHTLY CHAIN.
+002050* 2026-08-09  BJS  ROUTE ROSTER.DAT AGES THROUGH THE SAME
+002060*                  NUMERIC/RANGE CHECK AS THE INTERACTIVE AGE
+002070*                  PROMPT (2160-VALIDATE-AGE, FACTORED OUT OF
+002080*                  2150-PROMPT-FOR-AGE) INSTEAD OF MOVING
+002090*                  NUMVAL STRAIGHT TO THE REPORT. A ROW WITH A
+002091*                  NON-NUMERIC OR OUT-OF-RANGE AGE IS NOW
+002092*                  FLAGGED AND LEFT OFF THE ROSTER REPORT
+002093*                  RATHER THAN PRINTED WITH A COERCED/TRUNCATED
+002094*                  VALUE.
+002100*-----------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ROSTER-MASTER-FILE ASSIGN TO "ROSTER.DAT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-ROSTER-STATUS.
+002900
+003000     SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTERRP.DAT"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003150
+003160     SELECT RUN-SEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+003170         ORGANIZATION IS LINE SEQUENTIAL
+003180         FILE STATUS IS WS-RUNSEQ-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ROSTER-MASTER-FILE.
+003600 01  ROSTER-MASTER-LINE       PIC X(80).
+003700
+003800 FD  ROSTER-REPORT-FILE.
+003900 01  ROSTER-REPORT-LINE       PIC X(132).
+003950
+003960 FD  RUN-SEQ-FILE.
+003970 01  RUN-SEQ-LINE             PIC 9(06).
+004000
+004100 WORKING-STORAGE SECTION.
+004110*-----------------------------------------------------------
+004120* SHARED RUN HEADER - OPERATOR ID, RUN DATE, RUN SEQUENCE
+004130*-----------------------------------------------------------
+004140     COPY "RUNHDR.CPY".
+004150
+004160 01  WS-RUNSEQ-STATUS         PIC X(02) VALUE "00".
+004170
+004200 01  WS-NAME                  PIC X(30).
+004300 01  WS-AGE                   PIC 99.
+004400 01  WS-LOCAL                 PIC X(30).
+004500
+004600*-----------------------------------------------------------
+004700* AGE ENTRY / VALIDATION WORK FIELDS
+004800*-----------------------------------------------------------
+004900 01  WS-AGE-X                 PIC X(03).
+004950 01  WS-AGE-NUM               PIC 9(03).
+005000 01  WS-AGE-VALID-SW          PIC X VALUE "N".
+005100     88  AGE-IS-VALID         VALUE "Y".
+005200     88  AGE-NOT-VALID        VALUE "N".
+005300
+005400 77  WS-MIN-AGE               PIC 9(03) VALUE 1.
+005500 77  WS-MAX-AGE               PIC 9(03) VALUE 99.
+005600
+005700*-----------------------------------------------------------
+005800* ROSTER BATCH WORK FIELDS
+005900*-----------------------------------------------------------
+006000 01  WS-ROSTER-STATUS         PIC X(02) VALUE "00".
+006100
+006200 01  WS-MASTER-EOF            PIC X VALUE "N".
+006300     88 MASTER-EOF            VALUE "Y".
+006400     88 MASTER-NOT-EOF        VALUE "N".
+006500
+006600 01  WS-IN-NAME-X             PIC X(30).
+006700 01  WS-IN-AGE-X              PIC X(03).
+006800 01  WS-IN-COUNTRY-X          PIC X(30).
+006900
+007000 77  WS-PERSON-COUNT          PIC 9(07) COMP VALUE ZERO.
+007100 77  WS-PAGE-LINE-COUNT       PIC 9(02) COMP VALUE ZERO.
+007200 77  WS-PAGE-NUMBER           PIC 9(03) COMP VALUE ZERO.
+007300 77  WS-LINES-PER-PAGE        PIC 9(02) VALUE 20.
+007310 77  WS-AGE-REJECT-COUNT      PIC 9(05) COMP VALUE ZERO.
+007400
+007500*-----------------------------------------------------------
+007600* ROSTER REPORT LAYOUTS
+007700*-----------------------------------------------------------
+007800 01  RPT-HEADING-1.
+007850     05  FILLER               PIC X(20)
+007870          VALUE "PEOPLE ROSTER REPORT".
+008000     05  FILLER               PIC X(06) VALUE " PAGE ".
+008100     05  RPT-HDG-PAGE         PIC ZZ9.
+008200
+008300 01  RPT-HEADING-2.
+008400     05  FILLER               PIC X(30) VALUE "NAME".
+008500     05  FILLER               PIC X(06) VALUE "AGE".
+008600     05  FILLER               PIC X(30) VALUE "COUNTRY".
+008700
+008800 01  RPT-DETAIL-LINE.
+008900     05  RPT-DET-NAME         PIC X(30).
+009000     05  RPT-DET-AGE          PIC Z9.
+009100     05  FILLER               PIC X(04) VALUE SPACES.
+009200     05  RPT-DET-COUNTRY      PIC X(30).
+009300
+009400 01  RPT-TRAILER-LINE.
+009500     05  FILLER               PIC X(21)
+009600                              VALUE "PERSONS ON ROSTER  : ".
+009700     05  RPT-TRL-COUNT        PIC ZZZ,ZZ9.
+009710
+009720 01  RPT-TRAILER-LINE-2.
+009730     05  FILLER               PIC X(21)
+009740                              VALUE "AGES REJECTED      : ".
+009750     05  RPT-TRL-AGE-REJ-COUNT PIC ZZZ,ZZ9.
+009800
+009900 PROCEDURE DIVISION.
+010000
+010100 0000-MAINLINE.
+010110     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010200     OPEN INPUT ROSTER-MASTER-FILE
+010300     IF WS-ROSTER-STATUS = "00"
+010400         CLOSE ROSTER-MASTER-FILE
+010500         PERFORM 3000-ROSTER-REPORT THRU 3000-EXIT
+010600     ELSE
+010700         PERFORM 2000-INTERACTIVE-MODE THRU 2000-EXIT
+010800     END-IF
+010900     STOP RUN.
+010910
+010920*-----------------------------------------------------------
+010930* 1000-INITIALIZE - BUILD THE SHARED RUN HEADER (OPERATOR ID
+010940*                   FROM THE OS ENVIRONMENT, TODAY'S DATE,
+010950*                   AND THE NEXT RUN SEQUENCE NUMBER FROM
+010960*                   RUNSEQ.DAT) AND DISPLAY IT.
+010970*-----------------------------------------------------------
+010980 1000-INITIALIZE.
+010990     DISPLAY "OPERATOR" UPON ENVIRONMENT-NAME
+011010     ACCEPT RUNHDR-OPERATOR-ID FROM ENVIRONMENT-VALUE
+011020     IF RUNHDR-OPERATOR-ID = SPACES
+011030         MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+011040     END-IF
+011050
+011060     ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+011070
+011080     OPEN INPUT RUN-SEQ-FILE
+011090     IF WS-RUNSEQ-STATUS = "00"
+011100         READ RUN-SEQ-FILE
+011110             AT END
+011120                 MOVE ZERO TO RUN-SEQ-LINE
+011130         END-READ
+011140         CLOSE RUN-SEQ-FILE
+011150     ELSE
+011160         MOVE ZERO TO RUN-SEQ-LINE
+011170     END-IF
+011180     ADD 1 TO RUN-SEQ-LINE GIVING RUNHDR-RUN-SEQ
+011190     OPEN OUTPUT RUN-SEQ-FILE
+011200     MOVE RUNHDR-RUN-SEQ TO RUN-SEQ-LINE
+011210     WRITE RUN-SEQ-LINE
+011220     CLOSE RUN-SEQ-FILE
+011230
+011240     DISPLAY "RUN HEADER - OPERATOR: " RUNHDR-OPERATOR-ID
+011250             " DATE: " RUNHDR-RUN-DATE
+011260             " SEQ: " RUNHDR-RUN-SEQ.
+011270 1000-EXIT.
+011280     EXIT.
+011290
+011300*-----------------------------------------------------------
+011310* 2000-INTERACTIVE-MODE - ORIGINAL SINGLE-PERSON PROMPT
+011320*-----------------------------------------------------------
+011400 2000-INTERACTIVE-MODE.
+011500     DISPLAY "Enter your name: "
+011600     ACCEPT WS-NAME
+011700
+011800     PERFORM 2100-GET-VALID-AGE THRU 2100-EXIT
+011900
+012000     DISPLAY "ENTER YOUR COUNTRY: "
+012100     ACCEPT WS-LOCAL
+012200
+012300     DISPLAY "Hello " FUNCTION TRIM(WS-NAME)
+012400             ", age " WS-AGE
+012500             ", from " FUNCTION TRIM(WS-LOCAL)
+012600             ".".
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000*-----------------------------------------------------------
+013100* 2100-GET-VALID-AGE - RE-PROMPT UNTIL A NUMERIC AGE WITHIN
+013200*                      WS-MIN-AGE THRU WS-MAX-AGE IS ENTERED
+013300*-----------------------------------------------------------
+013400 2100-GET-VALID-AGE.
+013500     SET AGE-NOT-VALID TO TRUE
+013600     PERFORM 2150-PROMPT-FOR-AGE THRU 2150-EXIT
+013700         UNTIL AGE-IS-VALID.
+013800 2100-EXIT.
+013900     EXIT.
+014000
+014100*-----------------------------------------------------------
+014200* 2150-PROMPT-FOR-AGE - ONE ACCEPT/VALIDATE CYCLE FOR AGE
+014300*-----------------------------------------------------------
+014400 2150-PROMPT-FOR-AGE.
+014500     DISPLAY "Enter your age: "
+014600     ACCEPT WS-AGE-X
+014700     PERFORM 2160-VALIDATE-AGE THRU 2160-EXIT
+014800     IF AGE-IS-VALID
+014900         MOVE WS-AGE-NUM TO WS-AGE
+015000     ELSE
+015100         IF FUNCTION TRIM(WS-AGE-X) IS NUMERIC
+015200             DISPLAY "Age must be between " WS-MIN-AGE
+015300                     " and " WS-MAX-AGE "."
+015400         ELSE
+015500             DISPLAY "Age must be numeric - please re-enter."
+015600         END-IF
+015700     END-IF.
+015900 2150-EXIT.
+016000     EXIT.
+016010
+016020*-----------------------------------------------------------
+016030* 2160-VALIDATE-AGE - NUMERIC-AND-RANGE CHECK SHARED BY THE
+016040*                     INTERACTIVE AGE PROMPT AND THE ROSTER
+016050*                     FILE LOAD. WS-AGE-X IN, WS-AGE-NUM AND
+016060*                     AGE-IS-VALID/AGE-NOT-VALID OUT.
+016070*-----------------------------------------------------------
+016080 2160-VALIDATE-AGE.
+016090     SET AGE-NOT-VALID TO TRUE
+016100     IF FUNCTION TRIM(WS-AGE-X) IS NUMERIC
+016110         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-AGE-X))
+016120             TO WS-AGE-NUM
+016130         IF WS-AGE-NUM >= WS-MIN-AGE
+016140                 AND WS-AGE-NUM <= WS-MAX-AGE
+016150             SET AGE-IS-VALID TO TRUE
+016160         END-IF
+016170     END-IF.
+016180 2160-EXIT.
+016190     EXIT.
+016100
+016200*-----------------------------------------------------------
+016300* 3000-ROSTER-REPORT - PRINT EVERY PERSON IN ROSTER.DAT WITH
+016400*                      PAGE BREAKS EVERY WS-LINES-PER-PAGE
+016500*-----------------------------------------------------------
+016600 3000-ROSTER-REPORT.
+016700     OPEN INPUT ROSTER-MASTER-FILE
+016800     OPEN OUTPUT ROSTER-REPORT-FILE
+016900     PERFORM 3200-WRITE-PAGE-HEADING THRU 3200-EXIT
+017000
+017100     PERFORM UNTIL MASTER-EOF
+017200         READ ROSTER-MASTER-FILE
+017300             AT END
+017400                 SET MASTER-EOF TO TRUE
+017500             NOT AT END
+017600                 PERFORM 3100-ROSTER-DETAIL-LINE THRU 3100-EXIT
+017700         END-READ
+017800     END-PERFORM
+017900
+018000     MOVE WS-PERSON-COUNT TO RPT-TRL-COUNT
+018100     WRITE ROSTER-REPORT-LINE FROM RPT-TRAILER-LINE
+018110     MOVE WS-AGE-REJECT-COUNT TO RPT-TRL-AGE-REJ-COUNT
+018120     WRITE ROSTER-REPORT-LINE FROM RPT-TRAILER-LINE-2
+018200     CLOSE ROSTER-MASTER-FILE ROSTER-REPORT-FILE
+018300     DISPLAY "ROSTER REPORT COMPLETE - " WS-PERSON-COUNT
+018400             " PERSON(S) WRITTEN TO ROSTERRP.DAT, "
+018410             WS-AGE-REJECT-COUNT " AGE(S) REJECTED".
+018500 3000-EXIT.
+018600     EXIT.
+018700
+018800*-----------------------------------------------------------
+018900* 3100-ROSTER-DETAIL-LINE - PARSE ONE "NAME,AGE,COUNTRY"
+019000*                           LINE AND APPEND A DETAIL LINE,
+019100*                           BREAKING TO A NEW PAGE AS NEEDED
+019200*-----------------------------------------------------------
+019300 3100-ROSTER-DETAIL-LINE.
+019400     IF WS-PAGE-LINE-COUNT >= WS-LINES-PER-PAGE
+019500         PERFORM 3200-WRITE-PAGE-HEADING THRU 3200-EXIT
+019600     END-IF
+019700
+019800     MOVE SPACES TO WS-IN-NAME-X WS-IN-AGE-X WS-IN-COUNTRY-X
+019900     UNSTRING ROSTER-MASTER-LINE
+020000         DELIMITED BY ","
+020100         INTO WS-IN-NAME-X WS-IN-AGE-X WS-IN-COUNTRY-X
+020200     END-UNSTRING
+020300
+020310     MOVE WS-IN-AGE-X TO WS-AGE-X
+020320     PERFORM 2160-VALIDATE-AGE THRU 2160-EXIT
+020330     IF AGE-IS-VALID
+020400         MOVE FUNCTION TRIM(WS-IN-NAME-X)    TO RPT-DET-NAME
+020500         MOVE WS-AGE-NUM TO RPT-DET-AGE
+020700         MOVE FUNCTION TRIM(WS-IN-COUNTRY-X) TO RPT-DET-COUNTRY
+020800         WRITE ROSTER-REPORT-LINE FROM RPT-DETAIL-LINE
+020900         ADD 1 TO WS-PAGE-LINE-COUNT
+021000         ADD 1 TO WS-PERSON-COUNT
+021010     ELSE
+021020         DISPLAY "WARNING: BAD AGE '" FUNCTION TRIM(WS-IN-AGE-X)
+021030                 "' FOR " FUNCTION TRIM(WS-IN-NAME-X)
+021040                 " - ROSTER ROW SKIPPED."
+021050         ADD 1 TO WS-AGE-REJECT-COUNT
+021060     END-IF.
+021100 3100-EXIT.
+021200     EXIT.
+021300
+021400*-----------------------------------------------------------
+021500* 3200-WRITE-PAGE-HEADING - START A NEW REPORT PAGE
+021600*-----------------------------------------------------------
+021700 3200-WRITE-PAGE-HEADING.
+021800     ADD 1 TO WS-PAGE-NUMBER
+021900     MOVE WS-PAGE-NUMBER TO RPT-HDG-PAGE
+022000     WRITE ROSTER-REPORT-LINE FROM RPT-HEADING-1
+022100     WRITE ROSTER-REPORT-LINE FROM RPT-HEADING-2
+022200     MOVE ZERO TO WS-PAGE-LINE-COUNT.
+022300 3200-EXIT.
+022400     EXIT.
