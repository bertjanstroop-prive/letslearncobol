@@ -1,53 +1,866 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READCSV.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CSV-FILE ASSIGN TO "people.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CSV-FILE.
-       01  CSV-LINE                 PIC X(1024).
-
-       WORKING-STORAGE SECTION.
-       01  EOF-FLAG                 PIC X VALUE "N".
-           88 EOF                   VALUE "Y".
-           88 NOT-EOF               VALUE "N".
-
-       01  IS-FIRST-LINE            PIC X VALUE "Y".
-           88 FIRST-LINE            VALUE "Y".
-           88 NOT-FIRST-LINE        VALUE "N".
-
-       01  F-ID                     PIC X(32).
-       01  F-NAME                   PIC X(128).
-       01  F-SCORE                  PIC X(32).
-
-       PROCEDURE DIVISION.
-           OPEN INPUT CSV-FILE
-
-           PERFORM UNTIL EOF
-               READ CSV-FILE
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       IF FIRST-LINE
-                           SET NOT-FIRST-LINE TO TRUE
-                       ELSE
-                           MOVE SPACES TO F-ID F-NAME F-SCORE
-                           UNSTRING CSV-LINE
-                               DELIMITED BY ","
-                               INTO F-ID F-NAME F-SCORE
-                           END-UNSTRING
-
-                           DISPLAY "ID="   FUNCTION TRIM(F-ID)
-                                   " NAME=" FUNCTION TRIM(F-NAME)
-                                   " SCORE=" FUNCTION TRIM(F-SCORE)
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           CLOSE CSV-FILE
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. READCSV.
+000300 AUTHOR. BERTJAN.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2024-01-10.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  -----------------------------------------
+001200* 2024-01-10  BJS  ORIGINAL PROGRAM - PARSE PEOPLE.CSV AND
+001300*                  DISPLAY ID/NAME/SCORE FOR EACH DATA ROW.
+001400* 2026-08-09  BJS  ADD REPORT-FILE WITH HEADINGS, A DETAIL
+001500*                  LINE PER PERSON AND A RECORD-COUNT
+001600*                  TRAILER, SO THE RUN PRODUCES A FILE THAT
+001700*                  CAN BE HANDED TO THE BUSINESS INSTEAD OF
+001800*                  SCREEN-SCRAPED TERMINAL OUTPUT.
+001810* 2026-08-09  BJS  ADD REJECTS.DAT - ROWS WITH TOO FEW OR
+001820*                  TOO MANY FIELDS ARE WRITTEN THERE WITH A
+001830*                  REASON CODE INSTEAD OF POLLUTING THE
+001840*                  CLEAN REPORT OUTPUT.
+001850* 2026-08-09  BJS  VALIDATE F-SCORE IS NUMERIC BEFORE USE.
+001860*                  NON-NUMERIC SCORES ARE REJECTED WITH
+001870*                  REASON CODE 03 AND COUNTED SEPARATELY.
+001880* 2026-08-09  BJS  ADD CHECKPOINT/RESTART. CHECKPT.DAT HOLDS
+001890*                  THE DATA-ROW COUNT REACHED SO FAR SO A
+001895*                  RERUN CAN SKIP ROWS ALREADY PROCESSED.
+001896* 2026-08-09  BJS  DRIVE CSV-FILE FROM FILELIST.DAT SO A
+001897*                  WHOLE DIRECTORY OF DATED DROPS CAN BE
+001898*                  CONSOLIDATED INTO ONE RUN. FALLS BACK TO
+001899*                  PEOPLE.CSV WHEN NO FILE LIST IS PRESENT.
+001901* 2026-08-09  BJS  ADD LEADER.DAT - AN INTERNAL SORT OF
+001902*                  EVERY VALID ROW BY SCORE DESCENDING, WITH
+001903*                  A RANK NUMBER, FOR A TOP-N LEADERBOARD.
+001905* 2026-08-09  BJS  ADD MIN/MAX/AVERAGE SCORE STATISTICS TO
+001906*                  THE REPORT TRAILER.
+001907* 2026-08-09  BJS  LOAD PEOPLE.IDX, AN INDEXED FILE KEYED ON
+001908*                  F-ID, FOR SAME-DAY LOOKUP BY LATER JOBS.
+001909*                  A DUPLICATE KEY ON LOAD IS REPORTED TO
+001910*                  DUPS.DAT INSTEAD OF ABENDING THE RUN.
+001911* 2026-08-09  BJS  VALIDATE THE HEADER ROW AGAINST THE
+001912*                  EXPECTED "ID,NAME,SCORE" LAYOUT INSTEAD OF
+001913*                  BLINDLY SKIPPING LINE ONE. A MISMATCHED
+001914*                  HEADER ABORTS THAT FILE (LOGGED AS A
+001915*                  REJECT) RATHER THAN SILENTLY MISMAPPING
+001916*                  EVERY ROW BEHIND IT.
+001917* 2026-08-09  BJS  DISPLAY A RUN HEADER (OPERATOR, RUN DATE,
+001918*                  RUN SEQUENCE) AT STARTUP, BUILT FROM THE
+001919*                  SHARED RUNHDR COPYBOOK USED BY EVERY JOB
+001920*                  IN THE NIGHTLY CHAIN.
+001921* 2026-08-09  BJS  CHECK CSV-FILE STATUS AFTER OPEN AND SET
+001922*                  RETURN-CODE 8 IF THE INPUT CANNOT BE OPENED,
+001923*                  RETURN-CODE 4 IF THE RUN COMPLETED WITH ANY
+001924*                  REJECTS, BAD HEADERS OR DUPLICATES, SO THE
+001925*                  NIGHTLY JCL CHAIN CAN TEST A CONDITION CODE
+001926*                  BETWEEN STEPS INSTEAD OF ALWAYS CONTINUING.
+001927* 2026-08-09  BJS  READ THE DEFAULT PEOPLE EXTRACT FILE NAME
+001928*                  FROM THE SHARED PARMS.DAT (COPYBOOK
+001929*                  PARMCFG.CPY) INSTEAD OF THE HARDCODED
+001930*                  "PEOPLE.CSV", SO AN EXTRACT NAMING CHANGE
+001931*                  DOES NOT NEED A RECOMPILE.
+001933* 2026-08-09  BJS  CLOSE CSV-FILE ON STATUS "10" (AT END) TOO,
+001934*                  NOT JUST "00" - THE CLOSE WAS NEVER FIRING ON
+001935*                  THE NORMAL END-OF-FILE PATH, SO THE SECOND
+001936*                  FILE IN A FILELIST.DAT RUN FAILED TO OPEN
+001937*                  WITH STATUS 41 (ALREADY OPEN).
+001938* 2026-08-09  BJS  WIDEN REJECT-LINE TO X(1068) AND
+001939*                  DUPLICATE-LINE TO X(182) - BOTH WERE A FEW
+001940*                  BYTES TOO SHORT FOR THE DETAIL GROUPS WRITTEN
+001941*                  INTO THEM, SILENTLY TRUNCATING THE TAIL OF
+001942*                  THE PRESERVED ROW/NAME ON EVERY WRITE.
+001944* 2026-08-09  BJS  HONOUR AN INCOMING RUNSEQ ENVIRONMENT
+001945*                  VARIABLE AS THE RUN SEQUENCE NUMBER WHEN ONE
+001946*                  IS SUPPLIED, SO THE WHOLE NIGHTLY CHAIN CAN
+001947*                  SHARE ONE NUMBER INSTEAD OF EACH STEP DRAWING
+001948*                  ITS OWN FROM RUNSEQ.DAT; FALLS BACK TO THE
+001949*                  EXISTING READ-INCREMENT-WRITE WHEN RUN ALONE.
+001950*-----------------------------------------------------------
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CURRENT-CSV-NAME
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002510         FILE STATUS IS WS-CSV-STATUS.
+002600
+002610     SELECT FILE-LIST-FILE ASSIGN TO "FILELIST.DAT"
+002620         ORGANIZATION IS LINE SEQUENTIAL
+002630         FILE STATUS IS WS-FILELIST-STATUS.
+002640
+002641     SELECT PARM-FILE ASSIGN TO "PARMS.DAT"
+002642         ORGANIZATION IS LINE SEQUENTIAL
+002643         FILE STATUS IS WS-PARM-STATUS.
+002644
+002700     SELECT REPORT-FILE ASSIGN TO "REPORT.DAT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002810
+002820     SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+002830         ORGANIZATION IS LINE SEQUENTIAL.
+002840
+002850     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS WS-CKPT-STATUS.
+002880
+002881     SELECT SCORE-WORK-FILE ASSIGN TO "SCOREWRK.DAT"
+002882         ORGANIZATION IS LINE SEQUENTIAL.
+002883
+002884     SELECT SORT-FILE ASSIGN TO "SORTWK.DAT".
+002885
+002886     SELECT SORTED-SCORE-FILE ASSIGN TO "SORTED.DAT"
+002887         ORGANIZATION IS LINE SEQUENTIAL.
+002888
+002889     SELECT LEADERBOARD-FILE ASSIGN TO "LEADER.DAT"
+002890         ORGANIZATION IS LINE SEQUENTIAL.
+002891
+002892     SELECT PEOPLE-INDEXED ASSIGN TO "PEOPLE.IDX"
+002893         ORGANIZATION IS INDEXED
+002894         ACCESS MODE IS DYNAMIC
+002895         RECORD KEY IS PIDX-ID
+002896         FILE STATUS IS WS-PIDX-STATUS.
+002897
+002898     SELECT DUPLICATE-FILE ASSIGN TO "DUPS.DAT"
+002899         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+002901     SELECT RUN-SEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+002902         ORGANIZATION IS LINE SEQUENTIAL
+002903         FILE STATUS IS WS-RUNSEQ-STATUS.
+002904
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CSV-FILE.
+003300 01  CSV-LINE                 PIC X(1024).
+003400
+003500 FD  REPORT-FILE.
+003600 01  REPORT-LINE              PIC X(132).
+003610
+003620 FD  REJECT-FILE.
+003630 01  REJECT-LINE              PIC X(1068).
+003640
+003650 FD  CHECKPOINT-FILE.
+003660 01  CHECKPOINT-LINE.
+003661     05  CKPT-DATA-ROW-COUNT  PIC 9(07).
+003662     05  CKPT-RECORD-COUNT    PIC 9(07).
+003663     05  CKPT-REJECT-COUNT    PIC 9(07).
+003664     05  CKPT-BADSCORE-COUNT  PIC 9(07).
+003665     05  CKPT-DUP-COUNT       PIC 9(07).
+003666     05  CKPT-HDR-WARN-COUNT  PIC 9(07).
+003667     05  CKPT-SCORE-MIN       PIC S9(07)V99.
+003668     05  CKPT-SCORE-MAX       PIC S9(07)V99.
+003669     05  CKPT-SCORE-SUM       PIC S9(09)V99.
+003670
+003680 FD  FILE-LIST-FILE.
+003690 01  FILE-LIST-LINE           PIC X(80).
+003691
+003675 FD  PARM-FILE.
+003676 01  PARM-LINE                PIC X(132).
+003677
+003692 FD  SCORE-WORK-FILE.
+003693 01  SCORE-WORK-RECORD.
+003694     05  SW-ID                PIC X(32).
+003695     05  SW-NAME              PIC X(128).
+003696     05  SW-SCORE             PIC S9(07)V99.
+003697
+003698 SD  SORT-FILE.
+003699 01  SORT-RECORD.
+003701     05  SD-ID                PIC X(32).
+003702     05  SD-NAME              PIC X(128).
+003703     05  SD-SCORE             PIC S9(07)V99.
+003704
+003705 FD  SORTED-SCORE-FILE.
+003706 01  SORTED-SCORE-RECORD.
+003707     05  SS-ID                PIC X(32).
+003708     05  SS-NAME              PIC X(128).
+003709     05  SS-SCORE             PIC S9(07)V99.
+003710
+003711 FD  LEADERBOARD-FILE.
+003712 01  LEADERBOARD-LINE         PIC X(132).
+003713
+003714 FD  PEOPLE-INDEXED.
+003715 01  PEOPLE-INDEXED-RECORD.
+003716     05  PIDX-ID              PIC X(32).
+003717     05  PIDX-NAME            PIC X(128).
+003718     05  PIDX-SCORE           PIC S9(07)V99.
+003719
+003720 FD  DUPLICATE-FILE.
+003721 01  DUPLICATE-LINE           PIC X(182).
+003700
+003722 FD  RUN-SEQ-FILE.
+003723 01  RUN-SEQ-LINE             PIC 9(06).
+003724
+003800 WORKING-STORAGE SECTION.
+003801*-----------------------------------------------------------
+003802* SHARED RUN HEADER - OPERATOR ID, RUN DATE, RUN SEQUENCE
+003803*-----------------------------------------------------------
+003804     COPY "RUNHDR.CPY".
+003805
+003806*-----------------------------------------------------------
+003807* SHARED OPERATIONAL PARAMETERS - DEFAULT PEOPLE EXTRACT FILE
+003808* NAME, BTW RATES AND MINIMUM MARGE FLOOR, READ FROM PARMS.DAT
+003809*-----------------------------------------------------------
+003810     COPY "PARMCFG.CPY".
+003811
+003812 01  WS-PARM-STATUS           PIC X(02) VALUE "00".
+003813 01  WS-PARM-FILE-X           PIC X(80).
+003814 01  WS-PARM-VATHI-X          PIC X(10).
+003815 01  WS-PARM-VATLO-X          PIC X(10).
+003816 01  WS-PARM-VATZR-X          PIC X(10).
+003817 01  WS-PARM-MARGEFLOOR-X     PIC X(10).
+003818
+003806 01  WS-RUNSEQ-STATUS         PIC X(02) VALUE "00".
+003807 01  WS-RUNSEQ-ENV-X          PIC X(10).
+003900 01  EOF-FLAG                 PIC X VALUE "N".
+004000     88 EOF                   VALUE "Y".
+004100     88 NOT-EOF               VALUE "N".
+004200
+004300 01  IS-FIRST-LINE            PIC X VALUE "Y".
+004400     88 FIRST-LINE            VALUE "Y".
+004500     88 NOT-FIRST-LINE        VALUE "N".
+004600
+004700 01  F-ID                     PIC X(32).
+004800 01  F-NAME                   PIC X(128).
+004900 01  F-SCORE                  PIC X(32).
+004910 01  F-SPARE                  PIC X(32).
+005000
+005100 77  WS-RECORD-COUNT          PIC 9(07) COMP VALUE ZERO.
+005110 77  WS-REJECT-COUNT          PIC 9(07) COMP VALUE ZERO.
+005115 77  WS-BADSCORE-COUNT        PIC 9(07) COMP VALUE ZERO.
+005120 77  WS-FIELD-COUNT           PIC 9(02) COMP VALUE ZERO.
+005125 77  WS-NUMVAL-CHECK          PIC S9(04) COMP VALUE ZERO.
+005126 77  WS-DATA-ROW-COUNT        PIC 9(07) COMP VALUE ZERO.
+005127 77  WS-RESTART-COUNT         PIC 9(07) COMP VALUE ZERO.
+005128 77  WS-CHECKPOINT-INTERVAL   PIC 9(07) COMP VALUE 1000.
+005129 01  WS-CKPT-STATUS           PIC X(02) VALUE "00".
+005130 01  WS-CSV-STATUS            PIC X(02) VALUE "00".
+005131 01  WS-FILELIST-STATUS       PIC X(02) VALUE "00".
+005132 01  WS-CURRENT-CSV-NAME      PIC X(80) VALUE "people.csv".
+005133 01  WS-FILELIST-EOF          PIC X VALUE "N".
+005134     88 FILELIST-EOF          VALUE "Y".
+005135     88 FILELIST-NOT-EOF      VALUE "N".
+005136
+005137 01  WS-SORTED-EOF            PIC X VALUE "N".
+005138     88 SORTED-EOF            VALUE "Y".
+005139     88 SORTED-NOT-EOF        VALUE "N".
+005141 77  WS-RANK                  PIC 9(05) COMP VALUE ZERO.
+005142 77  WS-SCORE-MIN             PIC S9(07)V99 VALUE ZERO.
+005143 77  WS-SCORE-MAX             PIC S9(07)V99 VALUE ZERO.
+005144 77  WS-SCORE-SUM             PIC S9(09)V99 VALUE ZERO.
+005145 77  WS-SCORE-AVG             PIC S9(07)V99 VALUE ZERO.
+005146 77  WS-DUP-COUNT             PIC 9(07) COMP VALUE ZERO.
+005147 01  WS-PIDX-STATUS           PIC X(02) VALUE "00".
+005148 77  WS-HEADER-WARN-COUNT     PIC 9(07) COMP VALUE ZERO.
+005149 01  WS-EXPECTED-HEADER       PIC X(20) VALUE "ID,NAME,SCORE".
+005130
+005140 01  WS-ROW-STATUS            PIC X VALUE "Y".
+005150     88 ROW-IS-VALID          VALUE "Y".
+005160     88 ROW-IS-INVALID        VALUE "N".
+005170
+005180 01  WS-REJECT-REASON-CD      PIC X(02) VALUE SPACES.
+005190 01  WS-REJECT-REASON-TXT     PIC X(40) VALUE SPACES.
+005200
+005300*-----------------------------------------------------------
+005400* REPORT LAYOUTS
+005500*-----------------------------------------------------------
+005600 01  RPT-HEADING-1.
+005700     05  FILLER               PIC X(30)
+005800          VALUE "DAILY PEOPLE REPORT".
+005900
+006000 01  RPT-HEADING-2.
+006100     05  FILLER               PIC X(10) VALUE "ID".
+006200     05  FILLER               PIC X(30) VALUE "NAME".
+006300     05  FILLER               PIC X(10) VALUE "SCORE".
+006400
+006500 01  RPT-HEADING-3.
+006600     05  FILLER               PIC X(10) VALUE ALL "-".
+006700     05  FILLER               PIC X(01) VALUE SPACE.
+006800     05  FILLER               PIC X(30) VALUE ALL "-".
+006900     05  FILLER               PIC X(01) VALUE SPACE.
+007000     05  FILLER               PIC X(10) VALUE ALL "-".
+007100
+007200 01  RPT-DETAIL-LINE.
+007300     05  RPT-DET-ID           PIC X(10).
+007400     05  FILLER               PIC X(01) VALUE SPACE.
+007500     05  RPT-DET-NAME         PIC X(30).
+007600     05  FILLER               PIC X(01) VALUE SPACE.
+007700     05  RPT-DET-SCORE        PIC X(10).
+007800
+007900 01  RPT-TRAILER-LINE.
+008000     05  FILLER               PIC X(21)
+008100                              VALUE "TOTAL RECORDS READ : ".
+008200     05  RPT-TRL-COUNT        PIC ZZZ,ZZ9.
+008210
+008220 01  RPT-TRAILER-LINE-2.
+008230     05  FILLER               PIC X(21)
+008240                              VALUE "TOTAL ROWS REJECTED: ".
+008250     05  RPT-TRL-REJ-COUNT    PIC ZZZ,ZZ9.
+008255
+008256 01  RPT-TRAILER-LINE-3.
+008257     05  FILLER               PIC X(21)
+008258                              VALUE "NON-NUMERIC SCORES : ".
+008259     05  RPT-TRL-BADSCORE-CNT PIC ZZZ,ZZ9.
+008260
+008261 01  RPT-TRAILER-LINE-4.
+008262     05  FILLER               PIC X(21)
+008263                              VALUE "MINIMUM SCORE      : ".
+008264     05  RPT-TRL-MIN-SCORE    PIC Z(06)9.99.
+008265
+008266 01  RPT-TRAILER-LINE-5.
+008267     05  FILLER               PIC X(21)
+008268                              VALUE "MAXIMUM SCORE      : ".
+008269     05  RPT-TRL-MAX-SCORE    PIC Z(06)9.99.
+008270
+008271 01  RPT-TRAILER-LINE-6.
+008272     05  FILLER               PIC X(21)
+008273                              VALUE "AVERAGE SCORE      : ".
+008274     05  RPT-TRL-AVG-SCORE    PIC Z(06)9.99.
+008275
+008276 01  RPT-TRAILER-LINE-7.
+008277     05  FILLER               PIC X(21)
+008278                              VALUE "DUPLICATE ID(S)    : ".
+008279     05  RPT-TRL-DUP-COUNT    PIC ZZZ,ZZ9.
+008280
+008291 01  RPT-TRAILER-LINE-8.
+008292     05  FILLER               PIC X(21)
+008293                              VALUE "FILES WITH BAD HDR : ".
+008294     05  RPT-TRL-HDR-COUNT    PIC ZZZ,ZZ9.
+008295
+008281*-----------------------------------------------------------
+008282* DUPLICATE RECORD LAYOUT
+008283*-----------------------------------------------------------
+008284 01  DUP-DETAIL-LINE.
+008285     05  FILLER               PIC X(21)
+008286                              VALUE "DUPLICATE F-ID     : ".
+008287     05  DUP-ID               PIC X(32).
+008288     05  FILLER               PIC X(01) VALUE SPACE.
+008289     05  DUP-NAME             PIC X(128).
+008290
+008270*-----------------------------------------------------------
+008280* REJECT RECORD LAYOUT
+008290*-----------------------------------------------------------
+008300 01  REJ-DETAIL-LINE.
+008310     05  REJ-REASON-CD        PIC X(02).
+008320     05  FILLER               PIC X(01) VALUE SPACE.
+008330     05  REJ-REASON-TXT       PIC X(40).
+008340     05  FILLER               PIC X(01) VALUE SPACE.
+008350     05  REJ-ORIGINAL-LINE    PIC X(1024).
+008360
+008361*-----------------------------------------------------------
+008362* LEADERBOARD REPORT LAYOUTS
+008363*-----------------------------------------------------------
+008364 01  LDR-HEADING-1.
+008365     05  FILLER               PIC X(30)
+008366          VALUE "SCORE LEADERBOARD".
+008367
+008368 01  LDR-HEADING-2.
+008369     05  FILLER               PIC X(06) VALUE "RANK".
+008370     05  FILLER               PIC X(10) VALUE "ID".
+008371     05  FILLER               PIC X(30) VALUE "NAME".
+008372     05  FILLER               PIC X(10) VALUE "SCORE".
+008373
+008374 01  LDR-DETAIL-LINE.
+008375     05  LDR-DET-RANK         PIC ZZZZ9.
+008376     05  FILLER               PIC X(01) VALUE SPACE.
+008377     05  LDR-DET-ID           PIC X(10).
+008378     05  FILLER               PIC X(01) VALUE SPACE.
+008379     05  LDR-DET-NAME         PIC X(30).
+008380     05  FILLER               PIC X(01) VALUE SPACE.
+008381     05  LDR-DET-SCORE        PIC Z(06)9.99.
+008382
+008400 PROCEDURE DIVISION.
+008500
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008800     PERFORM 1500-PROCESS-FILE-LIST THRU 1500-EXIT
+008810     PERFORM 7000-BUILD-LEADERBOARD THRU 7000-EXIT
+008900     PERFORM 8000-FINALIZE THRU 8000-EXIT
+009000     STOP RUN.
+009100
+009200*-----------------------------------------------------------
+009300* 1000-INITIALIZE - OPEN FILES AND WRITE REPORT HEADINGS
+009400*-----------------------------------------------------------
+009500 1000-INITIALIZE.
+009690     PERFORM 1100-GET-RUN-HEADER THRU 1100-EXIT
+009695     PERFORM 1150-LOAD-PARMS THRU 1150-EXIT
+009720     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+009721     PERFORM 1250-OPEN-OUTPUT-FILES THRU 1250-EXIT
+009722     IF WS-RESTART-COUNT = ZERO
+009800         WRITE REPORT-LINE FROM RPT-HEADING-1
+009900         WRITE REPORT-LINE FROM RPT-HEADING-2
+010000         WRITE REPORT-LINE FROM RPT-HEADING-3
+010050     END-IF.
+010100 1000-EXIT.
+010200     EXIT.
+010210
+010211*-----------------------------------------------------------
+010212* 1100-GET-RUN-HEADER - BUILD THE SHARED RUN HEADER (OPERATOR
+010213*                       ID FROM THE OS ENVIRONMENT, TODAY'S
+010214*                       DATE, AND THE NEXT RUN SEQUENCE NUMBER
+010215*                       FROM RUNSEQ.DAT) AND DISPLAY IT.
+010216*-----------------------------------------------------------
+010217 1100-GET-RUN-HEADER.
+010218     DISPLAY "OPERATOR" UPON ENVIRONMENT-NAME
+010219     ACCEPT RUNHDR-OPERATOR-ID FROM ENVIRONMENT-VALUE
+010221     IF RUNHDR-OPERATOR-ID = SPACES
+010222         MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+010223     END-IF
+010224
+010225     ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+010226
+010227     DISPLAY "RUNSEQ" UPON ENVIRONMENT-NAME
+010228     ACCEPT WS-RUNSEQ-ENV-X FROM ENVIRONMENT-VALUE
+010229     IF WS-RUNSEQ-ENV-X NOT = SPACES
+010230         AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X)) = 0
+010231         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X))
+010232             TO RUNHDR-RUN-SEQ
+010233     ELSE
+010234         OPEN INPUT RUN-SEQ-FILE
+010235         IF WS-RUNSEQ-STATUS = "00"
+010236             READ RUN-SEQ-FILE
+010237                 AT END
+010238                     MOVE ZERO TO RUN-SEQ-LINE
+010239             END-READ
+010240             CLOSE RUN-SEQ-FILE
+010241         ELSE
+010242             MOVE ZERO TO RUN-SEQ-LINE
+010243         END-IF
+010244         ADD 1 TO RUN-SEQ-LINE GIVING RUNHDR-RUN-SEQ
+010245         OPEN OUTPUT RUN-SEQ-FILE
+010246         MOVE RUNHDR-RUN-SEQ TO RUN-SEQ-LINE
+010247         WRITE RUN-SEQ-LINE
+010248         CLOSE RUN-SEQ-FILE
+010249     END-IF
+010250
+010251     DISPLAY "RUN HEADER - OPERATOR: " RUNHDR-OPERATOR-ID
+010244             " DATE: " RUNHDR-RUN-DATE
+010245             " SEQ: " RUNHDR-RUN-SEQ.
+010246 1100-EXIT.
+010247     EXIT.
+010248
+010251*-----------------------------------------------------------
+010252* 1150-LOAD-PARMS - READ PARMS.DAT FOR THE DEFAULT PEOPLE
+010253*                   EXTRACT FILE NAME. WHEN NO PARMS FILE IS
+010254*                   PRESENT THE HARDCODED DEFAULT IN
+010255*                   PARMCFG.CPY IS LEFT UNCHANGED.
+010256*-----------------------------------------------------------
+010257 1150-LOAD-PARMS.
+010258     OPEN INPUT PARM-FILE
+010259     IF WS-PARM-STATUS = "00"
+010260         READ PARM-FILE
+010261             NOT AT END
+010262                 PERFORM 1160-PARSE-PARMS THRU 1160-EXIT
+010263         END-READ
+010264         CLOSE PARM-FILE
+010265     END-IF.
+010266 1150-EXIT.
+010267     EXIT.
+010268
+010269*-----------------------------------------------------------
+010271* 1160-PARSE-PARMS - UNSTRING THE COMMA-DELIMITED PARM-LINE
+010272*                    INTO PARM-RECORD, KEEPING THE COPYBOOK
+010273*                    DEFAULT FOR ANY FIELD THAT IS BLANK OR
+010274*                    NON-NUMERIC.
+010275*-----------------------------------------------------------
+010276 1160-PARSE-PARMS.
+010277     MOVE SPACES TO WS-PARM-FILE-X WS-PARM-VATHI-X
+010278                    WS-PARM-VATLO-X WS-PARM-VATZR-X
+010279                    WS-PARM-MARGEFLOOR-X
+010280     UNSTRING PARM-LINE DELIMITED BY ","
+010281         INTO WS-PARM-FILE-X WS-PARM-VATHI-X WS-PARM-VATLO-X
+010282                WS-PARM-VATZR-X WS-PARM-MARGEFLOOR-X
+010283     END-UNSTRING
+010284     IF FUNCTION TRIM(WS-PARM-FILE-X) NOT = SPACES
+010285         MOVE FUNCTION TRIM(WS-PARM-FILE-X) TO PARM-PEOPLE-FILE
+010286     END-IF.
+010287 1160-EXIT.
+010288     EXIT.
+010289
+010290*-----------------------------------------------------------
+010291* 1200-LOAD-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT,
+010292*                        PICK UP THE RESTART POSITION SO
+010293*                        ALREADY-PROCESSED ROWS ARE SKIPPED.
+010294*-----------------------------------------------------------
+010270 1200-LOAD-CHECKPOINT.
+010280     MOVE ZERO TO WS-RESTART-COUNT
+010290     OPEN INPUT CHECKPOINT-FILE
+010300     IF WS-CKPT-STATUS = "00"
+010310         READ CHECKPOINT-FILE
+010320             AT END
+010330                 MOVE ZERO TO WS-RESTART-COUNT
+010340             NOT AT END
+010350                 MOVE CKPT-DATA-ROW-COUNT TO WS-RESTART-COUNT
+010360         END-READ
+010370         CLOSE CHECKPOINT-FILE
+010380         IF WS-RESTART-COUNT > ZERO
+010390             DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "
+010400                     WS-RESTART-COUNT " ROW(S) ALREADY DONE."
+010401             MOVE CKPT-RECORD-COUNT   TO WS-RECORD-COUNT
+010402             MOVE CKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+010403             MOVE CKPT-BADSCORE-COUNT TO WS-BADSCORE-COUNT
+010404             MOVE CKPT-DUP-COUNT      TO WS-DUP-COUNT
+010405             MOVE CKPT-HDR-WARN-COUNT TO WS-HEADER-WARN-COUNT
+010406             MOVE CKPT-SCORE-MIN      TO WS-SCORE-MIN
+010407             MOVE CKPT-SCORE-MAX      TO WS-SCORE-MAX
+010408             MOVE CKPT-SCORE-SUM      TO WS-SCORE-SUM
+010410         END-IF
+010420     END-IF.
+010430 1200-EXIT.
+010440     EXIT.
+010441
+010442*-----------------------------------------------------------
+010443* 1250-OPEN-OUTPUT-FILES - ON A FRESH RUN, OPEN EACH OUTPUT
+010444*                          FOR OUTPUT (TRUNCATING IT). ON A
+010445*                          RESTART, OPEN EXTEND (I-O FOR THE
+010446*                          INDEXED FILE) INSTEAD SO THE ROWS
+010447*                          ALREADY WRITTEN BEFORE THE
+010448*                          CHECKPOINT ARE PRESERVED RATHER
+010449*                          THAN WIPED OUT.
+010450*-----------------------------------------------------------
+010451 1250-OPEN-OUTPUT-FILES.
+010452     IF WS-RESTART-COUNT > ZERO
+010453         OPEN EXTEND REPORT-FILE
+010454         OPEN EXTEND REJECT-FILE
+010455         OPEN EXTEND SCORE-WORK-FILE
+010456         OPEN I-O PEOPLE-INDEXED
+010457         OPEN EXTEND DUPLICATE-FILE
+010458     ELSE
+010459         OPEN OUTPUT REPORT-FILE
+010461         OPEN OUTPUT REJECT-FILE
+010462         OPEN OUTPUT SCORE-WORK-FILE
+010463         OPEN OUTPUT PEOPLE-INDEXED
+010464         OPEN OUTPUT DUPLICATE-FILE
+010465     END-IF.
+010466 1250-EXIT.
+010467     EXIT.
+010450
+010460*-----------------------------------------------------------
+010470* 1500-PROCESS-FILE-LIST - DRIVE ONE CONSOLIDATED RUN OVER
+010480*                          EVERY FILE NAMED IN FILELIST.DAT
+010490*                          (ONE DATED DROP PER LINE). WHEN
+010500*                          NO FILE LIST EXISTS, FALL BACK TO
+010510*                          THE SINGLE DEFAULT PEOPLE.CSV.
+010520*-----------------------------------------------------------
+010530 1500-PROCESS-FILE-LIST.
+010540     OPEN INPUT FILE-LIST-FILE
+010550     IF WS-FILELIST-STATUS = "00"
+010560         PERFORM UNTIL FILELIST-EOF
+010570             READ FILE-LIST-FILE
+010580                 AT END
+010590                     SET FILELIST-EOF TO TRUE
+010600                 NOT AT END
+010610                     IF FILE-LIST-LINE NOT = SPACES
+010620                         MOVE FILE-LIST-LINE
+010625                             TO WS-CURRENT-CSV-NAME
+010630                         PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+010640                     END-IF
+010650             END-READ
+010660         END-PERFORM
+010670         CLOSE FILE-LIST-FILE
+010680     ELSE
+010690         MOVE PARM-PEOPLE-FILE TO WS-CURRENT-CSV-NAME
+010700         PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+010710     END-IF.
+010720 1500-EXIT.
+010730     EXIT.
+010740
+010400*-----------------------------------------------------------
+010500* 2000-PROCESS-FILE - OPEN ONE CSV DROP AND READ EVERY
+010510*                     RECORD IN IT UNTIL EOF
+010600*-----------------------------------------------------------
+010700 2000-PROCESS-FILE.
+010710     DISPLAY "READCSV PROCESSING FILE: "
+010720             FUNCTION TRIM(WS-CURRENT-CSV-NAME)
+010730     SET NOT-EOF TO TRUE
+010740     SET FIRST-LINE TO TRUE
+010750     OPEN INPUT CSV-FILE
+010751     IF WS-CSV-STATUS NOT = "00"
+010752         DISPLAY "ERROR: UNABLE TO OPEN "
+010753                 FUNCTION TRIM(WS-CURRENT-CSV-NAME)
+010754                 " - FILE STATUS " WS-CSV-STATUS
+010755         MOVE 8 TO RETURN-CODE
+010756         SET EOF TO TRUE
+010757     END-IF
+010800     PERFORM UNTIL EOF
+010900         PERFORM 2100-READ-RECORD THRU 2100-EXIT
+011000         IF NOT EOF
+011100             PERFORM 2200-HANDLE-RECORD THRU 2200-EXIT
+011200         END-IF
+011300     END-PERFORM
+011310     IF WS-CSV-STATUS = "00" OR WS-CSV-STATUS = "10"
+011320         CLOSE CSV-FILE
+011330     END-IF.
+011400 2000-EXIT.
+011500     EXIT.
+011600
+011700 2100-READ-RECORD.
+011800     READ CSV-FILE
+011900         AT END
+012000             SET EOF TO TRUE
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400
+012500 2200-HANDLE-RECORD.
+012600     IF FIRST-LINE
+012700         SET NOT-FIRST-LINE TO TRUE
+012710         PERFORM 2150-VALIDATE-HEADER THRU 2150-EXIT
+012800     ELSE
+012810         ADD 1 TO WS-DATA-ROW-COUNT
+012820         IF WS-DATA-ROW-COUNT > WS-RESTART-COUNT
+012900             PERFORM 2300-PARSE-AND-REPORT THRU 2300-EXIT
+012930         END-IF
+012940         IF FUNCTION MOD(WS-DATA-ROW-COUNT WS-CHECKPOINT-INTERVAL)
+012950                 = ZERO
+012960             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+012970         END-IF
+013000     END-IF.
+013100 2200-EXIT.
+013200     EXIT.
+013205
+013206*-----------------------------------------------------------
+013207* 2150-VALIDATE-HEADER - COMPARE LINE ONE AGAINST THE
+013208*                        EXPECTED "ID,NAME,SCORE" LAYOUT. A
+013209*                        MISMATCH MEANS THE SOURCE SYSTEM
+013210*                        REORDERED ITS EXPORT, SO THE FILE IS
+013211*                        SKIPPED RATHER THAN MISMAPPED.
+013212*-----------------------------------------------------------
+013213 2150-VALIDATE-HEADER.
+013214     IF FUNCTION TRIM(CSV-LINE) NOT =
+013215             FUNCTION TRIM(WS-EXPECTED-HEADER)
+013216         DISPLAY "WARNING: UNEXPECTED HEADER IN "
+013217                 FUNCTION TRIM(WS-CURRENT-CSV-NAME)
+013218                 " - FILE SKIPPED."
+013219         ADD 1 TO WS-HEADER-WARN-COUNT
+013220         MOVE "99" TO REJ-REASON-CD
+013221         MOVE "HEADER MISMATCH - FILE SKIPPED"
+013222             TO REJ-REASON-TXT
+013223         MOVE CSV-LINE TO REJ-ORIGINAL-LINE
+013224         WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+013225         ADD 1 TO WS-REJECT-COUNT
+013226         SET EOF TO TRUE
+013227     END-IF.
+013228 2150-EXIT.
+013229     EXIT.
+013210
+013220*-----------------------------------------------------------
+013230* 2500-WRITE-CHECKPOINT - PERSIST THE CURRENT DATA-ROW
+013240*                         POSITION EVERY WS-CHECKPOINT-
+013250*                         INTERVAL ROWS SO A RESTART DOES
+013260*                         NOT HAVE TO REPROCESS THE FILE.
+013270*-----------------------------------------------------------
+013280 2500-WRITE-CHECKPOINT.
+013290     OPEN OUTPUT CHECKPOINT-FILE
+013291     MOVE WS-DATA-ROW-COUNT TO CKPT-DATA-ROW-COUNT
+013292     MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT
+013293     MOVE WS-REJECT-COUNT   TO CKPT-REJECT-COUNT
+013294     MOVE WS-BADSCORE-COUNT TO CKPT-BADSCORE-COUNT
+013295     MOVE WS-DUP-COUNT      TO CKPT-DUP-COUNT
+013296     MOVE WS-HEADER-WARN-COUNT TO CKPT-HDR-WARN-COUNT
+013297     MOVE WS-SCORE-MIN      TO CKPT-SCORE-MIN
+013298     MOVE WS-SCORE-MAX      TO CKPT-SCORE-MAX
+013299     MOVE WS-SCORE-SUM      TO CKPT-SCORE-SUM
+013300     WRITE CHECKPOINT-LINE
+013310     CLOSE CHECKPOINT-FILE.
+013330 2500-EXIT.
+013340     EXIT.
+013300
+013350*-----------------------------------------------------------
+013360* 2600-ACCUMULATE-STATS - MAINTAIN RUNNING MIN/MAX/SUM OF
+013370*                         SW-SCORE FOR THE TRAILER.
+013380*-----------------------------------------------------------
+013390 2600-ACCUMULATE-STATS.
+013400     IF WS-RECORD-COUNT = 1
+013410         MOVE SW-SCORE TO WS-SCORE-MIN
+013420         MOVE SW-SCORE TO WS-SCORE-MAX
+013430     ELSE
+013440         IF SW-SCORE < WS-SCORE-MIN
+013450             MOVE SW-SCORE TO WS-SCORE-MIN
+013460         END-IF
+013470         IF SW-SCORE > WS-SCORE-MAX
+013480             MOVE SW-SCORE TO WS-SCORE-MAX
+013490         END-IF
+013500     END-IF
+013510     ADD SW-SCORE TO WS-SCORE-SUM.
+013520 2600-EXIT.
+013530     EXIT.
+013540
+013550*-----------------------------------------------------------
+013560* 2700-LOAD-INDEXED - LOAD PEOPLE.IDX KEYED ON F-ID SO A
+013570*                     LATER JOB CAN READ A PERSON DIRECTLY
+013580*                     INSTEAD OF SCANNING PEOPLE.CSV AGAIN.
+013590*                     A DUPLICATE KEY (STATUS 22) MEANS THE
+013600*                     SAME F-ID APPEARED EARLIER IN THIS RUN.
+013610*-----------------------------------------------------------
+013620 2700-LOAD-INDEXED.
+013630     MOVE F-ID    TO PIDX-ID
+013640     MOVE F-NAME  TO PIDX-NAME
+013650     MOVE SW-SCORE TO PIDX-SCORE
+013660     WRITE PEOPLE-INDEXED-RECORD
+013670         INVALID KEY
+013680             IF WS-PIDX-STATUS = "22"
+013690                 MOVE F-ID   TO DUP-ID
+013700                 MOVE F-NAME TO DUP-NAME
+013710                 WRITE DUPLICATE-LINE FROM DUP-DETAIL-LINE
+013720                 ADD 1 TO WS-DUP-COUNT
+013730             END-IF
+013740     END-WRITE.
+013750 2700-EXIT.
+013760     EXIT.
+013400*-----------------------------------------------------------
+013500* 2300-PARSE-AND-REPORT - SPLIT THE CSV LINE AND WRITE A
+013600*                         DETAIL LINE TO REPORT-FILE
+013700*-----------------------------------------------------------
+013800 2300-PARSE-AND-REPORT.
+013900     MOVE SPACES TO F-ID F-NAME F-SCORE F-SPARE
+013910     MOVE ZERO TO WS-FIELD-COUNT
+014000     UNSTRING CSV-LINE
+014100         DELIMITED BY ","
+014200         INTO F-ID F-NAME F-SCORE F-SPARE
+014210         TALLYING IN WS-FIELD-COUNT
+014300     END-UNSTRING
+014310
+014320     PERFORM 2350-VALIDATE-ROW THRU 2350-EXIT
+014330
+014340     IF ROW-IS-VALID
+014350         MOVE FUNCTION TRIM(F-ID)    TO RPT-DET-ID
+014360         MOVE FUNCTION TRIM(F-NAME)  TO RPT-DET-NAME
+014370         MOVE FUNCTION TRIM(F-SCORE) TO RPT-DET-SCORE
+014800         WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+014900         ADD 1 TO WS-RECORD-COUNT
+014905         MOVE F-ID TO SW-ID
+014906         MOVE F-NAME TO SW-NAME
+014907         MOVE FUNCTION NUMVAL(FUNCTION TRIM(F-SCORE))
+014908             TO SW-SCORE
+014909         WRITE SCORE-WORK-RECORD
+014911         PERFORM 2600-ACCUMULATE-STATS THRU 2600-EXIT
+014912         PERFORM 2700-LOAD-INDEXED THRU 2700-EXIT
+014910     ELSE
+014920         PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+014930     END-IF.
+015000 2300-EXIT.
+015100     EXIT.
+015110
+015120*-----------------------------------------------------------
+015130* 2350-VALIDATE-ROW - FIELD-COUNT CHECK: A ROW MUST UNSTRING
+015140*                     INTO EXACTLY THREE FIELDS (ID, NAME,
+015150*                     SCORE). FEWER MEANS A MISSING FIELD,
+015160*                     MORE MEANS A STRAY COMMA IN THE DATA.
+015170*-----------------------------------------------------------
+015180 2350-VALIDATE-ROW.
+015190     SET ROW-IS-VALID TO TRUE
+015200     MOVE SPACES TO WS-REJECT-REASON-CD WS-REJECT-REASON-TXT
+015210
+015220     IF WS-FIELD-COUNT < 3
+015230         SET ROW-IS-INVALID TO TRUE
+015240         MOVE "01" TO WS-REJECT-REASON-CD
+015250         MOVE "TOO FEW FIELDS" TO WS-REJECT-REASON-TXT
+015260     ELSE
+015270         IF WS-FIELD-COUNT > 3 OR F-SPARE NOT = SPACES
+015280             SET ROW-IS-INVALID TO TRUE
+015290             MOVE "02" TO WS-REJECT-REASON-CD
+015300             MOVE "TOO MANY FIELDS" TO WS-REJECT-REASON-TXT
+015305         ELSE
+015306             MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(F-SCORE))
+015307                 TO WS-NUMVAL-CHECK
+015308             IF WS-NUMVAL-CHECK NOT = ZERO
+015309                 SET ROW-IS-INVALID TO TRUE
+015310                 MOVE "03" TO WS-REJECT-REASON-CD
+015311                 MOVE "NON-NUMERIC SCORE" TO WS-REJECT-REASON-TXT
+015312                 ADD 1 TO WS-BADSCORE-COUNT
+015313             END-IF
+015315         END-IF
+015320     END-IF.
+015330 2350-EXIT.
+015340     EXIT.
+015350
+015360*-----------------------------------------------------------
+015370* 2400-WRITE-REJECT - LOG A BAD ROW TO REJECTS.DAT WITH ITS
+015380*                     REASON CODE INSTEAD OF REPORTING IT.
+015390*-----------------------------------------------------------
+015400 2400-WRITE-REJECT.
+015410     MOVE WS-REJECT-REASON-CD  TO REJ-REASON-CD
+015420     MOVE WS-REJECT-REASON-TXT TO REJ-REASON-TXT
+015430     MOVE CSV-LINE             TO REJ-ORIGINAL-LINE
+015440     WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+015450     ADD 1 TO WS-REJECT-COUNT.
+015460 2400-EXIT.
+015470     EXIT.
+015480
+015190*-----------------------------------------------------------
+015191* 7000-BUILD-LEADERBOARD - SORT ALL VALID ROWS BY SCORE
+015192*                          DESCENDING AND WRITE A RANKED
+015193*                          LEADERBOARD REPORT TO LEADER.DAT.
+015194*-----------------------------------------------------------
+015195 7000-BUILD-LEADERBOARD.
+015196     CLOSE SCORE-WORK-FILE
+015197     SORT SORT-FILE ON DESCENDING KEY SD-SCORE
+015198         USING SCORE-WORK-FILE
+015199         GIVING SORTED-SCORE-FILE
+015200
+015201     OPEN INPUT SORTED-SCORE-FILE
+015202     OPEN OUTPUT LEADERBOARD-FILE
+015203     MOVE ZERO TO WS-RANK
+015204     SET SORTED-NOT-EOF TO TRUE
+015205     WRITE LEADERBOARD-LINE FROM LDR-HEADING-1
+015206     WRITE LEADERBOARD-LINE FROM LDR-HEADING-2
+015207
+015208     PERFORM UNTIL SORTED-EOF
+015209         READ SORTED-SCORE-FILE
+015210             AT END
+015211                 SET SORTED-EOF TO TRUE
+015212             NOT AT END
+015213                 ADD 1 TO WS-RANK
+015214                 MOVE WS-RANK       TO LDR-DET-RANK
+015215                 MOVE SS-ID         TO LDR-DET-ID
+015216                 MOVE SS-NAME       TO LDR-DET-NAME
+015217                 MOVE SS-SCORE      TO LDR-DET-SCORE
+015218                 WRITE LEADERBOARD-LINE FROM LDR-DETAIL-LINE
+015219         END-READ
+015220     END-PERFORM
+015221
+015222     CLOSE SORTED-SCORE-FILE LEADERBOARD-FILE.
+015223 7000-EXIT.
+015224     EXIT.
+015225
+015300*-----------------------------------------------------------
+015400* 8000-FINALIZE - WRITE THE TRAILER AND CLOSE UP
+015500*-----------------------------------------------------------
+015600 8000-FINALIZE.
+015700     MOVE WS-RECORD-COUNT TO RPT-TRL-COUNT
+015800     WRITE REPORT-LINE FROM RPT-TRAILER-LINE
+015810     MOVE WS-REJECT-COUNT TO RPT-TRL-REJ-COUNT
+015820     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-2
+015830     MOVE WS-BADSCORE-COUNT TO RPT-TRL-BADSCORE-CNT
+015840     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-3
+015841     IF WS-RECORD-COUNT > ZERO
+015842         COMPUTE WS-SCORE-AVG ROUNDED =
+015843             WS-SCORE-SUM / WS-RECORD-COUNT
+015844     ELSE
+015845         MOVE ZERO TO WS-SCORE-MIN WS-SCORE-MAX WS-SCORE-AVG
+015846     END-IF
+015847     MOVE WS-SCORE-MIN TO RPT-TRL-MIN-SCORE
+015848     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-4
+015849     MOVE WS-SCORE-MAX TO RPT-TRL-MAX-SCORE
+015851     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-5
+015852     MOVE WS-SCORE-AVG TO RPT-TRL-AVG-SCORE
+015853     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-6
+015854     MOVE WS-DUP-COUNT TO RPT-TRL-DUP-COUNT
+015855     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-7
+015856     MOVE WS-HEADER-WARN-COUNT TO RPT-TRL-HDR-COUNT
+015857     WRITE REPORT-LINE FROM RPT-TRAILER-LINE-8
+015850     OPEN OUTPUT CHECKPOINT-FILE
+015860     MOVE ZERO TO CHECKPOINT-LINE
+015870     WRITE CHECKPOINT-LINE
+015880     CLOSE CHECKPOINT-FILE
+015900     CLOSE REPORT-FILE REJECT-FILE PEOPLE-INDEXED DUPLICATE-FILE
+016000     DISPLAY "READCSV COMPLETE - " WS-RECORD-COUNT
+016010             " RECORD(S) WRITTEN, " WS-REJECT-COUNT
+016020             " REJECTED."
+016030     IF RETURN-CODE = ZERO AND
+016040        (WS-REJECT-COUNT > ZERO OR WS-HEADER-WARN-COUNT > ZERO
+016050         OR WS-DUP-COUNT > ZERO)
+016060         MOVE 4 TO RETURN-CODE
+016070     END-IF
+016100             .
+016200 8000-EXIT.
+016300     EXIT.
