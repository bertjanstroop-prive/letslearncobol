@@ -3,15 +3,101 @@
        PROGRAM-ID. ADVENTURE.
        AUTHOR. BERTJAN.
 
+      *> 2026-08-09 BJS - read starting health and weapon damage from
+      *> DIFFIC.DAT when present, instead of the fixed 1000/200/150/300,
+      *> and log every round to TRAINLOG.DAT for the trainee.
+
+      *> 2026-08-09 BJS - display a run header (operator, run date,
+      *> run sequence) at startup, built from the shared RUNHDR
+      *> copybook used by every job in the nightly chain.
+
+      *> 2026-08-09 BJS - widen LOG-ROUND to PIC ZZ9 so a fight that
+      *> runs past round 99 (now possible with DIFFIC.DAT tuned down
+      *> to small damage values) still logs its round number in full
+      *> instead of truncating it. Clamp each weapon's damage to the
+      *> dragon's remaining health before the SUBTRACT, since
+      *> WS-DRAGON-HEALTH is unsigned and an overkill hit can never
+      *> actually go negative for the old "health <= 0, set to 0"
+      *> check to catch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIFFICULTY-FILE ASSIGN TO "DIFFIC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFFIC-STATUS.
+
+           SELECT TRAINING-LOG-FILE ASSIGN TO "TRAINLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT RUN-SEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIFFICULTY-FILE.
+       01  DIFFICULTY-LINE       PIC X(40).
+
+       FD  TRAINING-LOG-FILE.
+       01  TRAINING-LOG-LINE     PIC X(132).
+
+       FD  RUN-SEQ-FILE.
+       01  RUN-SEQ-LINE          PIC 9(06).
+
        WORKING-STORAGE SECTION.
+
+      *> shared run header - operator id, run date, run sequence -
+      *> RUNHDR.CPY is written in the fixed-format house style used
+      *> by the rest of the suite, so source format is toggled for
+      *> just the one COPY line.
+      >>SOURCE FORMAT IS FIXED
+           COPY "RUNHDR.CPY".
+      >>SOURCE FORMAT IS FREE
+
+       01 WS-RUNSEQ-STATUS   PIC X(02) VALUE "00".
+
        01 WS-NAME            PIC X(30).
        01 WS-DRAGON-HEALTH   PIC 9(4) VALUE 1000.
        01 WS-WEAPON-CHOICE  PIC 9     VALUE 0.
 
+       01 WS-DIFFIC-STATUS   PIC X(02) VALUE "00".
+       01 WS-LOG-STATUS      PIC X(02) VALUE "00".
+
+       01 WS-START-HEALTH    PIC 9(04) VALUE 1000.
+       01 WS-SWORD-DAMAGE    PIC 9(04) VALUE 200.
+       01 WS-BOW-DAMAGE      PIC 9(04) VALUE 150.
+       01 WS-STAFF-DAMAGE    PIC 9(04) VALUE 300.
+
+       01 WS-DIFFIC-HEALTH-X PIC X(10).
+       01 WS-DIFFIC-SWORD-X  PIC X(10).
+       01 WS-DIFFIC-BOW-X    PIC X(10).
+       01 WS-DIFFIC-STAFF-X  PIC X(10).
+
+       01 WS-ROUND-NUM       PIC 9(03) VALUE 0.
+       01 WS-DAMAGE-DONE     PIC 9(04) VALUE 0.
+       01 WS-WEAPON-NAME     PIC X(15) VALUE SPACES.
+
+       01 LOG-DETAIL-LINE.
+           05  LOG-NAME          PIC X(30).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LOG-ROUND         PIC ZZ9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LOG-WEAPON        PIC X(15).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LOG-DAMAGE        PIC ZZZ9.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LOG-HEALTH        PIC ZZZ9.
+
        PROCEDURE DIVISION.
 
        MAIN.
+           PERFORM GET-RUN-HEADER
+           PERFORM LOAD-DIFFICULTY
+           PERFORM OPEN-TRAINING-LOG
+           MOVE WS-START-HEALTH TO WS-DRAGON-HEALTH
+
            DISPLAY "What is your name, adventurer? "
            ACCEPT WS-NAME
 
@@ -37,9 +123,77 @@
            END-PERFORM
 
            DISPLAY "The dragon collapses. The kingdom is saved!"
+           CLOSE TRAINING-LOG-FILE
            STOP RUN
        .
 
+       GET-RUN-HEADER.
+           DISPLAY "OPERATOR" UPON ENVIRONMENT-NAME
+           ACCEPT RUNHDR-OPERATOR-ID FROM ENVIRONMENT-VALUE
+           IF RUNHDR-OPERATOR-ID = SPACES
+               MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+           END-IF
+
+           ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = "00"
+               READ RUN-SEQ-FILE
+                   AT END
+                       MOVE ZERO TO RUN-SEQ-LINE
+               END-READ
+               CLOSE RUN-SEQ-FILE
+           ELSE
+               MOVE ZERO TO RUN-SEQ-LINE
+           END-IF
+           ADD 1 TO RUN-SEQ-LINE GIVING RUNHDR-RUN-SEQ
+           OPEN OUTPUT RUN-SEQ-FILE
+           MOVE RUNHDR-RUN-SEQ TO RUN-SEQ-LINE
+           WRITE RUN-SEQ-LINE
+           CLOSE RUN-SEQ-FILE
+
+           DISPLAY "RUN HEADER - OPERATOR: " RUNHDR-OPERATOR-ID
+               " DATE: " RUNHDR-RUN-DATE
+               " SEQ: " RUNHDR-RUN-SEQ
+       .
+
+       LOAD-DIFFICULTY.
+           OPEN INPUT DIFFICULTY-FILE
+           IF WS-DIFFIC-STATUS = "00"
+               READ DIFFICULTY-FILE
+                   NOT AT END
+                       UNSTRING DIFFICULTY-LINE DELIMITED BY ","
+                           INTO WS-DIFFIC-HEALTH-X WS-DIFFIC-SWORD-X
+                                WS-DIFFIC-BOW-X WS-DIFFIC-STAFF-X
+                       END-UNSTRING
+                       IF FUNCTION TRIM(WS-DIFFIC-HEALTH-X) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-DIFFIC-HEALTH-X)
+                               TO WS-START-HEALTH
+                       END-IF
+                       IF FUNCTION TRIM(WS-DIFFIC-SWORD-X) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-DIFFIC-SWORD-X)
+                               TO WS-SWORD-DAMAGE
+                       END-IF
+                       IF FUNCTION TRIM(WS-DIFFIC-BOW-X) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-DIFFIC-BOW-X)
+                               TO WS-BOW-DAMAGE
+                       END-IF
+                       IF FUNCTION TRIM(WS-DIFFIC-STAFF-X) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-DIFFIC-STAFF-X)
+                               TO WS-STAFF-DAMAGE
+                       END-IF
+               END-READ
+               CLOSE DIFFICULTY-FILE
+           END-IF
+       .
+
+       OPEN-TRAINING-LOG.
+           OPEN EXTEND TRAINING-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRAINING-LOG-FILE
+           END-IF
+       .
+
        CHOOSE-WEAPON.
            MOVE 0 TO WS-WEAPON-CHOICE
            PERFORM UNTIL WS-WEAPON-CHOICE >= 1 AND WS-WEAPON-CHOICE <= 3
@@ -56,26 +210,53 @@
        .
 
        ATTACK-DRAGON.
+           ADD 1 TO WS-ROUND-NUM
            EVALUATE WS-WEAPON-CHOICE
                WHEN 1
-                   DISPLAY "You swing your sword at the dragon and deal 200 damage!"
-                   SUBTRACT 200 FROM WS-DRAGON-HEALTH
+                   MOVE "Sword" TO WS-WEAPON-NAME
+                   MOVE WS-SWORD-DAMAGE TO WS-DAMAGE-DONE
+                   DISPLAY "You swing your sword at the dragon and deal "
+                       WS-SWORD-DAMAGE " damage!"
+                   SUBTRACT FUNCTION MIN(WS-SWORD-DAMAGE WS-DRAGON-HEALTH)
+                       FROM WS-DRAGON-HEALTH
                WHEN 2
-                   DISPLAY "You shoot an arrow at the dragon and deal 150 damage!"
-                   SUBTRACT 150 FROM WS-DRAGON-HEALTH
+                   MOVE "Bow and Arrow" TO WS-WEAPON-NAME
+                   MOVE WS-BOW-DAMAGE TO WS-DAMAGE-DONE
+                   DISPLAY "You shoot an arrow at the dragon and deal "
+                       WS-BOW-DAMAGE " damage!"
+                   SUBTRACT FUNCTION MIN(WS-BOW-DAMAGE WS-DRAGON-HEALTH)
+                       FROM WS-DRAGON-HEALTH
                WHEN 3
-                   DISPLAY "You cast a spell at the dragon and deal 300 damage!"
-                   SUBTRACT 300 FROM WS-DRAGON-HEALTH
+                   MOVE "Magic Staff" TO WS-WEAPON-NAME
+                   MOVE WS-STAFF-DAMAGE TO WS-DAMAGE-DONE
+                   DISPLAY "You cast a spell at the dragon and deal "
+                       WS-STAFF-DAMAGE " damage!"
+                   SUBTRACT FUNCTION MIN(WS-STAFF-DAMAGE WS-DRAGON-HEALTH)
+                       FROM WS-DRAGON-HEALTH
                WHEN OTHER
+                   MOVE "None" TO WS-WEAPON-NAME
+                   MOVE 0 TO WS-DAMAGE-DONE
                    DISPLAY "You hesitate... and do no damage."
            END-EVALUATE
 
+           PERFORM WRITE-LOG-LINE
+
            DISPLAY "The dragon's health is now " WS-DRAGON-HEALTH "."
 
            if WS-DRAGON-HEALTH <= 0
                DISPLAY "The dragon is defeated!"
+               CLOSE TRAINING-LOG-FILE
                STOP RUN
            else
                DISPLAY "The dragon breathes fire at you again!"
            END-IF
        .
+
+       WRITE-LOG-LINE.
+           MOVE WS-NAME          TO LOG-NAME
+           MOVE WS-ROUND-NUM     TO LOG-ROUND
+           MOVE WS-WEAPON-NAME   TO LOG-WEAPON
+           MOVE WS-DAMAGE-DONE   TO LOG-DAMAGE
+           MOVE WS-DRAGON-HEALTH TO LOG-HEALTH
+           WRITE TRAINING-LOG-LINE FROM LOG-DETAIL-LINE
+       .
