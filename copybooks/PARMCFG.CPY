@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------
+000200* PARMCFG.CPY - SHARED OPERATIONAL PARAMETERS
+000300*-----------------------------------------------------------
+000400* DATE       INIT  DESCRIPTION
+000500* ---------- ----  -----------------------------------------
+000600* 2026-08-09  BJS  ORIGINAL COPYBOOK - DEFAULT PEOPLE EXTRACT
+000700*                  FILE NAME, THE THREE BTW RATES AND THE
+000800*                  MINIMUM MARGE POLICY FLOOR, ALL READ ONCE
+000900*                  FROM PARMS.DAT AT STARTUP SO AN OPERATIONAL
+001000*                  CHANGE DOES NOT REQUIRE A RECOMPILE.
+001100*-----------------------------------------------------------
+001200 01  PARM-RECORD.
+001300     05  PARM-PEOPLE-FILE        PIC X(80)
+001310                                 VALUE "people.csv".
+001400     05  PARM-VAT-RATE-HIGH      PIC 9(02)V99 VALUE 21.00.
+001500     05  PARM-VAT-RATE-LOW       PIC 9(02)V99 VALUE 9.00.
+001600     05  PARM-VAT-RATE-ZERO      PIC 9(02)V99 VALUE 0.00.
+001700     05  PARM-MIN-MARGE-PCT      PIC 9(03)V99 VALUE 15.00.
