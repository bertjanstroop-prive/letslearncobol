@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------
+000200* RUNHDR.CPY - SHARED RUN-HEADER LAYOUT
+000300*-----------------------------------------------------------
+000400* DATE       INIT  DESCRIPTION
+000500* ---------- ----  -----------------------------------------
+000600* 2026-08-09  BJS  ORIGINAL COPYBOOK - OPERATOR ID, RUN DATE
+000700*                  AND RUN SEQUENCE NUMBER, COPIED INTO THE
+000800*                  WORKING-STORAGE OF EVERY BATCH PROGRAM AND
+000900*                  DISPLAYED/LOGGED AT STARTUP.
+001000*-----------------------------------------------------------
+001100 01  RUNHDR-RECORD.
+001200     05  RUNHDR-OPERATOR-ID       PIC X(08).
+001300     05  RUNHDR-RUN-DATE          PIC 9(08).
+001400     05  RUNHDR-RUN-SEQ           PIC 9(06).
