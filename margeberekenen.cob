@@ -1,30 +1,599 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MARGE.
-       author. bertjan.
-
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-INKOOPPRIJS              PIC 9(5)V99.
-       01 WS-VERZOCHT-MARGE-PERC      PIC 9(3)V99.
-       01 WS-FACTOR                   PIC 9V9999.
-       01 WS-VERKOOPPRIJS             PIC 9(6)V99.
-       01 WS-VERKOOPPRIJS-DISPLAY PIC ZZZ,ZZ9.99.
-       PROCEDURE DIVISION.
-           display "Geef comma getallen 129,43 in met. dus 129.43"
-           DISPLAY "Voer inkoopprijs in: "
-           ACCEPT WS-INKOOPPRIJS
-
-           DISPLAY "Voer marge percentage in: "
-           ACCEPT WS-VERZOCHT-MARGE-PERC 
-
-           COMPUTE WS-FACTOR =
-               (100 - WS-VERZOCHT-MARGE-PERC) / 100
-           
-           COMPUTE WS-VERKOOPPRIJS =
-               WS-INKOOPPRIJS / WS-FACTOR
-           
-           MOVE WS-VERKOOPPRIJS TO WS-VERKOOPPRIJS-DISPLAY
-           DISPLAY "Verkoopprijs: " WS-VERKOOPPRIJS-DISPLAY 
-               
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MARGE.
+000300 AUTHOR. BERTJAN.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2024-02-15.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  -----------------------------------------
+001200* 2024-02-15  BJS  ORIGINAL PROGRAM - ACCEPT ONE INKOOP-
+001300*                  PRIJS AND MARGE PERCENTAGE, DISPLAY THE
+001400*                  COMPUTED VERKOOPPRIJS.
+001500* 2026-08-09  BJS  ADD BATCH MODE - WHEN MARGEIN.DAT IS
+001600*                  PRESENT, PRICE EVERY INKOOPPRIJS/MARGE
+001700*                  PAIR IN IT AND WRITE A PRICED LIST TO
+001800*                  MARGEOUT.DAT INSTEAD OF A SINGLE ACCEPT.
+001810* 2026-08-09  BJS  ADD ROUNDING MODES - PLAIN ROUNDED,
+001820*                  NEAREST 0.05 (CASH), AND ROUND UP TO
+001830*                  X.95 RETAIL PRICING - SELECTABLE
+001840*                  INTERACTIVELY OR PER BATCH LINE.
+001850* 2026-08-09  BJS  APPEND EVERY PRICING CALCULATION TO
+001860*                  MARGEAUD.DAT FOR AUDIT - RUN DATE,
+001870*                  INKOOPPRIJS, MARGE % AND VERKOOPPRIJS.
+001880* 2026-08-09  BJS  ENFORCE A MINIMUM MARGE PERCENTAGE -
+001890*                  BELOW-FLOOR REQUESTS ARE REJECTED UNLESS
+001895*                  A SUPERVISOR OVERRIDE IS GIVEN.
+001896* 2026-08-09  BJS  ADD ORDER QUANTITY AND A VOLUME-DISCOUNT
+001897*                  MARGE TIER TABLE - LARGER ORDERS AUTO-
+001898*                  MATICALLY GIVE UP SOME MARGE, SUBJECT TO
+001899*                  THE MINIMUM MARGE FLOOR ABOVE.
+001901* 2026-08-09  BJS  DISPLAY A RUN HEADER (OPERATOR, RUN DATE,
+001902*                  RUN SEQUENCE) AT STARTUP, BUILT FROM THE
+001903*                  SHARED RUNHDR COPYBOOK USED BY EVERY JOB
+001904*                  IN THE NIGHTLY CHAIN.
+001905* 2026-08-09  BJS  SET RETURN-CODE 4 AFTER A BATCH RUN THAT
+001906*                  REJECTED ANY LINE FOR FALLING BELOW THE
+001907*                  MINIMUM MARGE FLOOR, SO THE NIGHTLY JCL
+001908*                  CHAIN CAN TEST A CONDITION CODE BETWEEN
+001909*                  STEPS.
+001911* 2026-08-09  BJS  MINIMUM MARGE FLOOR NOW LOADED FROM THE
+001912*                  SHARED PARMS.DAT AT STARTUP (SEE PARMCFG.CPY)
+001913*                  INSTEAD OF BEING HARDCODED, SO THE POLICY CAN
+001914*                  BE CHANGED WITHOUT A RECOMPILE.
+001916* 2026-08-09  BJS  HONOUR AN INCOMING RUNSEQ ENVIRONMENT
+001917*                  VARIABLE AS THE RUN SEQUENCE NUMBER WHEN ONE
+001918*                  IS SUPPLIED, SO THE WHOLE NIGHTLY CHAIN CAN
+001919*                  SHARE ONE NUMBER INSTEAD OF EACH STEP DRAWING
+001920*                  ITS OWN FROM RUNSEQ.DAT; FALLS BACK TO THE
+001921*                  EXISTING READ-INCREMENT-WRITE WHEN RUN ALONE.
+001923* 2026-08-09  BJS  A MISSING MARGEIN.DAT NO LONGER DROPS INTO
+001924*                  THE INTERACTIVE ACCEPT PROMPT DURING A
+001925*                  CHAINED NIGHTLY RUN (RUNSEQ SET) - IT NOW
+001926*                  FAILS FAST WITH RETURN-CODE 8, SINCE THERE
+001927*                  IS NO OPERATOR AT THE TERMINAL TO ANSWER.
+001928*                  A DIRECT, STANDALONE RUN STILL FALLS BACK
+001929*                  TO THE INTERACTIVE PROMPT. A PRESENT BUT
+001930*                  UNREADABLE MARGEIN.DAT (ANY FILE STATUS
+001931*                  OTHER THAN "35" - NOT FOUND) NOW ALSO FAILS
+001932*                  FAST WITH RETURN-CODE 8 INSTEAD OF FALLING
+001933*                  TO THE INTERACTIVE PROMPT EVEN WHEN RUN
+001934*                  STANDALONE.
+001930* 2026-08-09  BJS  VALIDATE THE PRICE AND MARGIN FIELDS ON EACH
+001931*                  BATCH LINE WITH FUNCTION TEST-NUMVAL BEFORE
+001932*                  NUMVAL-ing THEM, THE SAME AS EVERY OTHER
+001933*                  MALFORMED-FIELD CHECK IN THIS CHANGE SET -
+001934*                  A BLANK OR NON-NUMERIC FIELD NOW REJECTS THE
+001935*                  LINE (COUNTED WITH THE OTHER MARGE REJECTS)
+001936*                  INSTEAD OF SILENTLY PRICING AT ZERO.
+001937*-----------------------------------------------------------
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT MARGE-IN-FILE ASSIGN TO "MARGEIN.DAT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-MARGEIN-STATUS.
+002700
+002800     SELECT MARGE-OUT-FILE ASSIGN TO "MARGEOUT.DAT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+002910
+002920     SELECT AUDIT-LOG-FILE ASSIGN TO "MARGEAUD.DAT"
+002930         ORGANIZATION IS LINE SEQUENTIAL
+002940         FILE STATUS IS WS-AUDIT-STATUS.
+002950
+002960     SELECT RUN-SEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+002970         ORGANIZATION IS LINE SEQUENTIAL
+002980         FILE STATUS IS WS-RUNSEQ-STATUS.
+002990
+002991     SELECT PARM-FILE ASSIGN TO "PARMS.DAT"
+002992         ORGANIZATION IS LINE SEQUENTIAL
+002993         FILE STATUS IS WS-PARM-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  MARGE-IN-FILE.
+003400 01  MARGE-IN-LINE            PIC X(80).
+003500
+003600 FD  MARGE-OUT-FILE.
+003700 01  MARGE-OUT-LINE           PIC X(132).
+003710
+003720 FD  AUDIT-LOG-FILE.
+003730 01  AUDIT-LOG-LINE           PIC X(132).
+003800
+003810 FD  RUN-SEQ-FILE.
+003820 01  RUN-SEQ-LINE             PIC 9(06).
+003830
+003831 FD  PARM-FILE.
+003832 01  PARM-LINE                PIC X(132).
+003833
+003900 WORKING-STORAGE SECTION.
+003910*-----------------------------------------------------------
+003920* SHARED RUN HEADER - OPERATOR ID, RUN DATE, RUN SEQUENCE
+003930*-----------------------------------------------------------
+003940     COPY "RUNHDR.CPY".
+003950
+003960 01  WS-RUNSEQ-STATUS         PIC X(02) VALUE "00".
+003961 01  WS-RUNSEQ-ENV-X          PIC X(10).
+003970
+003971*-----------------------------------------------------------
+003972* SHARED OPERATIONAL PARAMETERS - SEE PARMCFG.CPY
+003973*-----------------------------------------------------------
+003974     COPY "PARMCFG.CPY".
+003975
+003976 01  WS-PARM-STATUS           PIC X(02) VALUE "00".
+003977 01  WS-PARM-FILE-X           PIC X(80).
+003978 01  WS-PARM-VATHI-X          PIC X(08).
+003979 01  WS-PARM-VATLO-X          PIC X(08).
+003980 01  WS-PARM-VATZR-X          PIC X(08).
+003981 01  WS-PARM-MARGEFLOOR-X     PIC X(08).
+004000 01  WS-INKOOPPRIJS           PIC 9(5)V99.
+004100 01  WS-VERZOCHT-MARGE-PERC   PIC 9(3)V99.
+004200 01  WS-FACTOR                PIC 9V9999.
+004300 01  WS-VERKOOPPRIJS          PIC 9(6)V99.
+004400 01  WS-VERKOOPPRIJS-DISPLAY  PIC ZZZ,ZZ9.99.
+004500
+004600 01  WS-MARGEIN-STATUS        PIC X(02) VALUE "00".
+004700
+004800 01  WS-BATCH-EOF             PIC X VALUE "N".
+004900     88 BATCH-EOF             VALUE "Y".
+005000     88 BATCH-NOT-EOF         VALUE "N".
+005100
+005200 77  WS-LINE-COUNT            PIC 9(07) COMP VALUE ZERO.
+005300
+005400 01  WS-IN-PRICE-X            PIC X(10).
+005500 01  WS-IN-MARGIN-X           PIC X(10).
+005510 01  WS-IN-ROUNDMODE-X        PIC X(10).
+005520
+005530 01  WS-ROUND-MODE            PIC 9 VALUE 1.
+005540     88 ROUND-PLAIN           VALUE 1.
+005550     88 ROUND-NEAREST-05      VALUE 2.
+005560     88 ROUND-UP-95           VALUE 3.
+005570
+005580 01  WS-ROUND-TEMP            PIC S9(07)V9999.
+005590 01  WS-ROUND-WHOLE           PIC S9(06) COMP.
+005600
+005610 01  WS-AUDIT-STATUS          PIC X(02) VALUE "00".
+005620 01  WS-RUN-DATE              PIC 9(08).
+005622
+005624*-----------------------------------------------------------
+005626* MINIMUM MARGE POLICY FLOOR AND SUPERVISOR OVERRIDE
+005628*-----------------------------------------------------------
+005630 77  WS-MIN-MARGE-PCT         PIC 9(03)V99 VALUE 15.00.
+005632 77  WS-MARGIN-REJECT-COUNT   PIC 9(07) COMP VALUE ZERO.
+005634
+005636 01  WS-OVERRIDE-X            PIC X(10).
+005638 01  WS-OVERRIDE-FLAG         PIC X VALUE "N".
+005640     88 OVERRIDE-GRANTED      VALUE "J" "Y".
+005642
+005644*-----------------------------------------------------------
+005646* VOLUME-DISCOUNT MARGE TIER TABLE, LOADED FROM LITERALS.
+005648* A BIGGER ORDER QUANTITY GIVES UP MORE MARGE POINTS.
+005650*-----------------------------------------------------------
+005652 01  WS-ORDER-QTY             PIC 9(06) VALUE ZERO.
+005654 01  WS-IN-QTY-X              PIC X(10).
+005656 01  WS-EFFECTIVE-MARGE-PERC  PIC 9(03)V99.
+005658
+005660 77  WS-TIER-IDX              PIC 9(02) COMP.
+005661 77  WS-TIER-DISCOUNT-PCT     PIC 9(03)V99.
+005662 01  WS-TIER-FOUND-SW         PIC X VALUE "N".
+005663     88 TIER-FOUND            VALUE "Y".
+005664     88 TIER-NOT-FOUND        VALUE "N".
+005665
+005666 01  WS-TIER-TABLE-VALUES.
+005668     05  FILLER               PIC 9(06) VALUE 000000.
+005670     05  FILLER               PIC 9(03)V99 VALUE 000.00.
+005672     05  FILLER               PIC 9(06) VALUE 000100.
+005674     05  FILLER               PIC 9(03)V99 VALUE 002.00.
+005676     05  FILLER               PIC 9(06) VALUE 000500.
+005678     05  FILLER               PIC 9(03)V99 VALUE 005.00.
+005680     05  FILLER               PIC 9(06) VALUE 001000.
+005682     05  FILLER               PIC 9(03)V99 VALUE 008.00.
+005684
+005686 01  WS-TIER-TABLE REDEFINES WS-TIER-TABLE-VALUES.
+005688     05  WS-TIER-ENTRY OCCURS 4 TIMES.
+005690         10  WS-TIER-MIN-QTY  PIC 9(06).
+005692         10  WS-TIER-DISCOUNT PIC 9(03)V99.
+005694
+005640*-----------------------------------------------------------
+005650* AUDIT LOG DETAIL LAYOUT - ONE LINE PER CALCULATION
+005660*-----------------------------------------------------------
+005670 01  AUDIT-DETAIL-LINE.
+005680     05  AUD-DATE             PIC 9(08).
+005690     05  FILLER               PIC X(02) VALUE SPACES.
+005700     05  AUD-INKOOPPRIJS      PIC ZZZ,ZZ9.99.
+005710     05  FILLER               PIC X(02) VALUE SPACES.
+005720     05  AUD-MARGE-PERC       PIC ZZ9.99.
+005730     05  FILLER               PIC X(02) VALUE SPACES.
+005740     05  AUD-VERKOOPPRIJS     PIC ZZZ,ZZ9.99.
+005700*-----------------------------------------------------------
+005800* BATCH REPORT LAYOUTS
+005900*-----------------------------------------------------------
+006000 01  MOUT-HEADING-1.
+006100     05  FILLER               PIC X(30)
+006200          VALUE "MARGE BATCH PRICING RUN".
+006300
+006400 01  MOUT-HEADING-2.
+006500     05  FILLER               PIC X(14) VALUE "INKOOPPRIJS".
+006600     05  FILLER               PIC X(10) VALUE "MARGE %".
+006700     05  FILLER               PIC X(14) VALUE "VERKOOPPRIJS".
+006800
+006900 01  MOUT-DETAIL-LINE.
+007000     05  MOUT-DET-PRICE       PIC ZZZ,ZZ9.99.
+007100     05  FILLER               PIC X(04) VALUE SPACES.
+007200     05  MOUT-DET-MARGIN      PIC ZZ9.99.
+007300     05  FILLER               PIC X(05) VALUE SPACES.
+007400     05  MOUT-DET-SELL        PIC ZZZ,ZZ9.99.
+007500
+007450 01  MOUT-MARGIN-REJECT-LINE.
+007460     05  FILLER               PIC X(20)
+007470                              VALUE "MARGE TE LAAG: ".
+007480     05  MREJ-DET-PRICE       PIC ZZZ,ZZ9.99.
+007490     05  FILLER               PIC X(04) VALUE SPACES.
+007495     05  MREJ-DET-MARGIN      PIC ZZ9.99.
+007500
+007505 01  MOUT-INVALID-LINE.
+007510     05  FILLER               PIC X(20)
+007515                              VALUE "ONGELDIG BEDRAG: ".
+007520     05  MINV-DET-LINE        PIC X(80).
+007525
+007600 01  MOUT-TRAILER-LINE.
+007700     05  FILLER               PIC X(21)
+007800                              VALUE "LINES PRICED       : ".
+007900     05  MOUT-TRL-COUNT       PIC ZZZ,ZZ9.
+007910
+007920 01  MOUT-TRAILER-LINE-2.
+007930     05  FILLER               PIC X(21)
+007940                              VALUE "MARGE REJECTS      : ".
+007950     05  MOUT-TRL-REJ-COUNT   PIC ZZZ,ZZ9.
+008000
+008100 PROCEDURE DIVISION.
+008200
+008300 0000-MAINLINE.
+008310     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008400     OPEN INPUT MARGE-IN-FILE
+008500     IF WS-MARGEIN-STATUS = "00"
+008600         CLOSE MARGE-IN-FILE
+008700         PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+008800     ELSE
+008810         IF WS-MARGEIN-STATUS = "35"
+008811                 AND WS-RUNSEQ-ENV-X = SPACES
+008812             PERFORM 2000-INTERACTIVE-MODE THRU 2000-EXIT
+008813         ELSE
+008814             IF WS-MARGEIN-STATUS = "35"
+008815                 DISPLAY "ERROR: MARGEIN.DAT NOT FOUND - "
+008816                         "REQUIRED INPUT FOR A CHAINED RUN"
+008817             ELSE
+008818                 DISPLAY "ERROR: UNABLE TO OPEN MARGEIN.DAT - "
+008819                         "FILE STATUS " WS-MARGEIN-STATUS
+008820             END-IF
+008840             MOVE 8 TO RETURN-CODE
+008870         END-IF
+009000     END-IF
+009010     CLOSE AUDIT-LOG-FILE
+009100     STOP RUN.
+009200
+009210*-----------------------------------------------------------
+009220* 1000-INITIALIZE - GET THE RUN DATE AND OPEN THE AUDIT LOG,
+009230*                   APPENDING TO ANY PRIOR DAY'S MARGEAUD.DAT
+009240*-----------------------------------------------------------
+009250 1000-INITIALIZE.
+009255     PERFORM 1050-GET-RUN-HEADER THRU 1050-EXIT
+009256     PERFORM 1060-LOAD-PARMS THRU 1060-EXIT
+009260     MOVE RUNHDR-RUN-DATE TO WS-RUN-DATE
+009270     OPEN EXTEND AUDIT-LOG-FILE
+009280     IF WS-AUDIT-STATUS = "35"
+009290         OPEN OUTPUT AUDIT-LOG-FILE
+009300     END-IF.
+009310 1000-EXIT.
+009320     EXIT.
+009321
+009322*-----------------------------------------------------------
+009323* 1050-GET-RUN-HEADER - BUILD THE SHARED RUN HEADER (OPERATOR
+009324*                       ID FROM THE OS ENVIRONMENT, TODAY'S
+009325*                       DATE, AND THE NEXT RUN SEQUENCE NUMBER
+009326*                       FROM RUNSEQ.DAT) AND DISPLAY IT.
+009327*-----------------------------------------------------------
+009328 1050-GET-RUN-HEADER.
+009329     DISPLAY "OPERATOR" UPON ENVIRONMENT-NAME
+009330     ACCEPT RUNHDR-OPERATOR-ID FROM ENVIRONMENT-VALUE
+009331     IF RUNHDR-OPERATOR-ID = SPACES
+009332         MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+009333     END-IF
+009334
+009335     ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+009336
+009337     DISPLAY "RUNSEQ" UPON ENVIRONMENT-NAME
+009337     ACCEPT WS-RUNSEQ-ENV-X FROM ENVIRONMENT-VALUE
+009338     IF WS-RUNSEQ-ENV-X NOT = SPACES
+009338         AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X)) = 0
+009338         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X))
+009338             TO RUNHDR-RUN-SEQ
+009339     ELSE
+009339         OPEN INPUT RUN-SEQ-FILE
+009339         IF WS-RUNSEQ-STATUS = "00"
+009340             READ RUN-SEQ-FILE
+009341                 AT END
+009342                     MOVE ZERO TO RUN-SEQ-LINE
+009342             END-READ
+009343             CLOSE RUN-SEQ-FILE
+009344         ELSE
+009345             MOVE ZERO TO RUN-SEQ-LINE
+009346         END-IF
+009347         ADD 1 TO RUN-SEQ-LINE GIVING RUNHDR-RUN-SEQ
+009348         OPEN OUTPUT RUN-SEQ-FILE
+009349         MOVE RUNHDR-RUN-SEQ TO RUN-SEQ-LINE
+009350         WRITE RUN-SEQ-LINE
+009351         CLOSE RUN-SEQ-FILE
+009351     END-IF
+009352
+009353     DISPLAY "RUN HEADER - OPERATOR: " RUNHDR-OPERATOR-ID
+009354             " DATE: " RUNHDR-RUN-DATE
+009355             " SEQ: " RUNHDR-RUN-SEQ.
+009356 1050-EXIT.
+009357     EXIT.
+009358
+009359*-----------------------------------------------------------
+009360* 1060-LOAD-PARMS - READ PARMS.DAT FOR THE MINIMUM MARGE
+009361*                   POLICY FLOOR. WHEN NO PARMS FILE IS
+009362*                   PRESENT THE HARDCODED DEFAULT IN
+009363*                   PARMCFG.CPY IS LEFT UNCHANGED.
+009364*-----------------------------------------------------------
+009365 1060-LOAD-PARMS.
+009366     OPEN INPUT PARM-FILE
+009367     IF WS-PARM-STATUS = "00"
+009368         READ PARM-FILE
+009369             NOT AT END
+009370                 PERFORM 1070-PARSE-PARMS THRU 1070-EXIT
+009371         END-READ
+009372         CLOSE PARM-FILE
+009373     END-IF.
+009374 1060-EXIT.
+009375     EXIT.
+009376
+009377*-----------------------------------------------------------
+009378* 1070-PARSE-PARMS - UNSTRING THE COMMA-DELIMITED PARM-LINE
+009379*                    INTO PARM-RECORD, KEEPING THE COPYBOOK
+009380*                    DEFAULT FOR ANY FIELD THAT IS BLANK OR
+009381*                    NON-NUMERIC. MOVE THE RESULT INTO
+009382*                    WS-MIN-MARGE-PCT SO THE EXISTING FLOOR
+009383*                    CHECK LOGIC DOES NOT HAVE TO CHANGE.
+009384*-----------------------------------------------------------
+009385 1070-PARSE-PARMS.
+009386     MOVE SPACES TO WS-PARM-FILE-X WS-PARM-VATHI-X
+009387                    WS-PARM-VATLO-X WS-PARM-VATZR-X
+009388                    WS-PARM-MARGEFLOOR-X
+009389     UNSTRING PARM-LINE DELIMITED BY ","
+009390         INTO WS-PARM-FILE-X WS-PARM-VATHI-X WS-PARM-VATLO-X
+009391                WS-PARM-VATZR-X WS-PARM-MARGEFLOOR-X
+009392     END-UNSTRING
+009393     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-MARGEFLOOR-X))
+009394             = 0
+009395         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-MARGEFLOOR-X))
+009396             TO PARM-MIN-MARGE-PCT
+009397     END-IF
+009398     MOVE PARM-MIN-MARGE-PCT TO WS-MIN-MARGE-PCT.
+009399 1070-EXIT.
+009400     EXIT.
+009358*-----------------------------------------------------------
+009400* 2000-INTERACTIVE-MODE - ORIGINAL SINGLE-PRODUCT PROMPT
+009500*-----------------------------------------------------------
+009600 2000-INTERACTIVE-MODE.
+009700     DISPLAY "Geef comma getallen 129,43 in met. dus 129.43"
+009800     DISPLAY "Voer inkoopprijs in: "
+009900     ACCEPT WS-INKOOPPRIJS
+010000
+010010     DISPLAY "Voer bestelde hoeveelheid in: "
+010020     ACCEPT WS-ORDER-QTY
+010030
+010100     DISPLAY "Voer marge percentage in: "
+010200     ACCEPT WS-VERZOCHT-MARGE-PERC
+010205     PERFORM 2800-COMPUTE-EFFECTIVE-MARGE THRU 2800-EXIT
+010210
+010211     IF WS-EFFECTIVE-MARGE-PERC < WS-MIN-MARGE-PCT
+010212         DISPLAY "Marge ligt onder het minimum van "
+010213                 WS-MIN-MARGE-PCT "%"
+010214         DISPLAY "Supervisor overschrijving (J/N): "
+010215         ACCEPT WS-OVERRIDE-FLAG
+010216         IF NOT OVERRIDE-GRANTED
+010217             DISPLAY "Prijsberekening geweigerd - marge "
+010218                     "te laag."
+010219             GO TO 2000-EXIT
+010220         END-IF
+010221     END-IF
+010222
+010223     DISPLAY "Rond af - 1=normaal 2=op 0.05 3=op X.95: "
+010230     ACCEPT WS-ROUND-MODE
+010240     IF WS-ROUND-MODE < 1 OR WS-ROUND-MODE > 3
+010250         MOVE 1 TO WS-ROUND-MODE
+010260     END-IF
+010300
+010400     PERFORM 2900-PRICE-ONE THRU 2900-EXIT
+010500
+010600     DISPLAY "Verkoopprijs: " WS-VERKOOPPRIJS-DISPLAY.
+010700 2000-EXIT.
+010800     EXIT.
+010900
+010900*-----------------------------------------------------------
+010910* 2800-COMPUTE-EFFECTIVE-MARGE - LOOK UP THE VOLUME-DISCOUNT
+010920*                  TIER FOR WS-ORDER-QTY AND SUBTRACT ITS
+010930*                  MARGE POINTS FROM THE REQUESTED MARGE.
+010940*-----------------------------------------------------------
+010950 2800-COMPUTE-EFFECTIVE-MARGE.
+010960     MOVE ZERO TO WS-TIER-DISCOUNT-PCT
+010962     SET TIER-NOT-FOUND TO TRUE
+010970     PERFORM VARYING WS-TIER-IDX FROM 4 BY -1
+010980         UNTIL WS-TIER-IDX < 1 OR TIER-FOUND
+010990         IF WS-ORDER-QTY >= WS-TIER-MIN-QTY (WS-TIER-IDX)
+011000             MOVE WS-TIER-DISCOUNT (WS-TIER-IDX)
+011010                 TO WS-TIER-DISCOUNT-PCT
+011020             SET TIER-FOUND TO TRUE
+011030         END-IF
+011040     END-PERFORM
+011050
+011060     IF WS-VERZOCHT-MARGE-PERC > WS-TIER-DISCOUNT-PCT
+011070         COMPUTE WS-EFFECTIVE-MARGE-PERC =
+011080             WS-VERZOCHT-MARGE-PERC - WS-TIER-DISCOUNT-PCT
+011090     ELSE
+011095         MOVE ZERO TO WS-EFFECTIVE-MARGE-PERC
+011096     END-IF.
+011097 2800-EXIT.
+011098     EXIT.
+011099
+011100*-----------------------------------------------------------
+011110* 2900-PRICE-ONE - COMPUTE WS-VERKOOPPRIJS FROM THE CURRENT
+011200*                  WS-INKOOPPRIJS / WS-EFFECTIVE-MARGE-PERC
+011300*-----------------------------------------------------------
+011400 2900-PRICE-ONE.
+011500     COMPUTE WS-FACTOR =
+011600         (100 - WS-EFFECTIVE-MARGE-PERC) / 100
+011700
+011800     COMPUTE WS-VERKOOPPRIJS ROUNDED =
+011900         WS-INKOOPPRIJS / WS-FACTOR
+011910
+011920     EVALUATE TRUE
+011930         WHEN ROUND-NEAREST-05
+011940             PERFORM 2950-ROUND-NEAREST-05 THRU 2950-EXIT
+011950         WHEN ROUND-UP-95
+011960             PERFORM 2960-ROUND-UP-95 THRU 2960-EXIT
+011970         WHEN OTHER
+011980             CONTINUE
+011990     END-EVALUATE
+012000
+012100     MOVE WS-VERKOOPPRIJS TO WS-VERKOOPPRIJS-DISPLAY
+012110     PERFORM 2970-WRITE-AUDIT-LINE THRU 2970-EXIT.
+012200 2900-EXIT.
+012300     EXIT.
+012310
+012320*-----------------------------------------------------------
+012330* 2950-ROUND-NEAREST-05 - CASH-FRIENDLY ROUNDING TO THE
+012340*                         NEAREST 0.05.
+012350*-----------------------------------------------------------
+012360 2950-ROUND-NEAREST-05.
+012370     COMPUTE WS-ROUND-WHOLE ROUNDED =
+012380         WS-VERKOOPPRIJS / 0.05
+012390     COMPUTE WS-VERKOOPPRIJS ROUNDED =
+012400         WS-ROUND-WHOLE * 0.05.
+012410 2950-EXIT.
+012420     EXIT.
+012430
+012431*-----------------------------------------------------------
+012432* 2970-WRITE-AUDIT-LINE - APPEND THIS CALCULATION TO THE
+012433*                         AUDIT LOG, MARGEAUD.DAT.
+012434*-----------------------------------------------------------
+012435 2970-WRITE-AUDIT-LINE.
+012436     MOVE WS-RUN-DATE       TO AUD-DATE
+012437     MOVE WS-INKOOPPRIJS    TO AUD-INKOOPPRIJS
+012438     MOVE WS-EFFECTIVE-MARGE-PERC TO AUD-MARGE-PERC
+012439     MOVE WS-VERKOOPPRIJS   TO AUD-VERKOOPPRIJS
+012440     WRITE AUDIT-LOG-LINE FROM AUDIT-DETAIL-LINE.
+012441 2970-EXIT.
+012442     EXIT.
+012440*-----------------------------------------------------------
+012450* 2960-ROUND-UP-95 - RETAIL "PSYCHOLOGICAL" PRICING: ROUND
+012460*                    UP TO THE NEXT AMOUNT ENDING IN .95.
+012470*-----------------------------------------------------------
+012480 2960-ROUND-UP-95.
+012490     MOVE FUNCTION INTEGER(WS-VERKOOPPRIJS) TO WS-ROUND-WHOLE
+012500     COMPUTE WS-ROUND-TEMP = WS-ROUND-WHOLE + 0.95
+012510     IF WS-ROUND-TEMP < WS-VERKOOPPRIJS
+012520         ADD 1 TO WS-ROUND-WHOLE
+012530         COMPUTE WS-ROUND-TEMP = WS-ROUND-WHOLE + 0.95
+012540     END-IF
+012550     MOVE WS-ROUND-TEMP TO WS-VERKOOPPRIJS.
+012560 2960-EXIT.
+012570     EXIT.
+012580
+012590*-----------------------------------------------------------
+012600* 3000-BATCH-MODE - PRICE EVERY PAIR IN MARGEIN.DAT AND
+012700*                   WRITE THE RESULT LIST TO MARGEOUT.DAT
+012800*-----------------------------------------------------------
+012900 3000-BATCH-MODE.
+013000     OPEN INPUT MARGE-IN-FILE
+013100     OPEN OUTPUT MARGE-OUT-FILE
+013200     WRITE MARGE-OUT-LINE FROM MOUT-HEADING-1
+013300     WRITE MARGE-OUT-LINE FROM MOUT-HEADING-2
+013400
+013500     PERFORM UNTIL BATCH-EOF
+013600         READ MARGE-IN-FILE
+013700             AT END
+013800                 SET BATCH-EOF TO TRUE
+013900             NOT AT END
+014000                 PERFORM 3100-PRICE-BATCH-LINE THRU 3100-EXIT
+014100         END-READ
+014200     END-PERFORM
+014300
+014400     MOVE WS-LINE-COUNT TO MOUT-TRL-COUNT
+014500     WRITE MARGE-OUT-LINE FROM MOUT-TRAILER-LINE
+014510     MOVE WS-MARGIN-REJECT-COUNT TO MOUT-TRL-REJ-COUNT
+014520     WRITE MARGE-OUT-LINE FROM MOUT-TRAILER-LINE-2
+014600     CLOSE MARGE-IN-FILE MARGE-OUT-FILE
+014700     DISPLAY "MARGE BATCH COMPLETE - " WS-LINE-COUNT
+014800             " LINE(S) PRICED TO MARGEOUT.DAT".
+014810     IF WS-MARGIN-REJECT-COUNT > ZERO
+014820         MOVE 4 TO RETURN-CODE
+014830     END-IF.
+014900 3000-EXIT.
+015000     EXIT.
+015100
+015200*-----------------------------------------------------------
+015300* 3100-PRICE-BATCH-LINE - PARSE ONE "PRICE,MARGIN" LINE AND
+015400*                         APPEND A DETAIL LINE TO THE REPORT
+015500*-----------------------------------------------------------
+015600 3100-PRICE-BATCH-LINE.
+015700     MOVE SPACES TO WS-IN-PRICE-X WS-IN-MARGIN-X
+015710                    WS-IN-ROUNDMODE-X WS-IN-QTY-X WS-OVERRIDE-X
+015800     UNSTRING MARGE-IN-LINE
+015900         DELIMITED BY ","
+016000         INTO WS-IN-PRICE-X WS-IN-MARGIN-X WS-IN-ROUNDMODE-X
+016010                WS-IN-QTY-X WS-OVERRIDE-X
+016100     END-UNSTRING
+016200
+016210     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-IN-PRICE-X)) NOT = 0
+016220         OR FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-IN-MARGIN-X))
+016225             NOT = 0
+016230         MOVE MARGE-IN-LINE TO MINV-DET-LINE
+016240         WRITE MARGE-OUT-LINE FROM MOUT-INVALID-LINE
+016250         ADD 1 TO WS-MARGIN-REJECT-COUNT
+016260         GO TO 3100-EXIT
+016270     END-IF
+016300     MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-IN-PRICE-X))
+016400         TO WS-INKOOPPRIJS
+016500     MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-IN-MARGIN-X))
+016600         TO WS-VERZOCHT-MARGE-PERC
+016605     MOVE FUNCTION TRIM(WS-OVERRIDE-X) TO WS-OVERRIDE-FLAG
+016610
+016611     IF FUNCTION TRIM(WS-IN-QTY-X) IS NUMERIC
+016612         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-IN-QTY-X))
+016613             TO WS-ORDER-QTY
+016614     ELSE
+016615         MOVE ZERO TO WS-ORDER-QTY
+016616     END-IF
+016617     PERFORM 2800-COMPUTE-EFFECTIVE-MARGE THRU 2800-EXIT
+016618
+016620     IF FUNCTION TRIM(WS-IN-ROUNDMODE-X) IS NUMERIC
+016630         MOVE FUNCTION TRIM(WS-IN-ROUNDMODE-X) TO WS-ROUND-MODE
+016640     ELSE
+016650         MOVE 1 TO WS-ROUND-MODE
+016660     END-IF
+016670
+016680     IF WS-EFFECTIVE-MARGE-PERC < WS-MIN-MARGE-PCT
+016682         AND NOT OVERRIDE-GRANTED
+016684         MOVE WS-INKOOPPRIJS TO MREJ-DET-PRICE
+016686         MOVE WS-EFFECTIVE-MARGE-PERC TO MREJ-DET-MARGIN
+016688         WRITE MARGE-OUT-LINE FROM MOUT-MARGIN-REJECT-LINE
+016690         ADD 1 TO WS-MARGIN-REJECT-COUNT
+016692         GO TO 3100-EXIT
+016694     END-IF
+016696
+016800     PERFORM 2900-PRICE-ONE THRU 2900-EXIT
+016900
+017000     MOVE WS-INKOOPPRIJS         TO MOUT-DET-PRICE
+017100     MOVE WS-EFFECTIVE-MARGE-PERC TO MOUT-DET-MARGIN
+017200     MOVE WS-VERKOOPPRIJS        TO MOUT-DET-SELL
+017300     WRITE MARGE-OUT-LINE FROM MOUT-DETAIL-LINE
+017400     ADD 1 TO WS-LINE-COUNT.
+017500 3100-EXIT.
+017600     EXIT.
