@@ -1,26 +1,546 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERSON.
-       AUTHOR. BERTJAN.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-AFTER-VAT         PIC 9(5)V99.
-       01 WS-PRICE-BEFORE-VAT  PIC 9(5)V99.
-       01 WS-VAT-RATE          PIC 9(2)V99 VALUE 0.21.
-       01 WS_VAT-INCREASE      PIC 9(5)V99.
-       PROCEDURE DIVISION.
-
-           DISPLAY "Enter the price before VAT: "
-           DISPLAY "Decimal separator is a point, e.g. 100.00"
-           ACCEPT WS-PRICE-BEFORE-VAT
-
-           MULTIPLY WS-PRICE-BEFORE-VAT BY WS-VAT-RATE 
-               GIVING WS_VAT-INCREASE
-           ADD WS_VAT-INCREASE TO WS-PRICE-BEFORE-VAT 
-               GIVING WS-AFTER-VAT
-
-
-           DISPLAY "Price after VAT is: " WS-AFTER-VAT
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERSON.
+000300 AUTHOR. BERTJAN.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 2024-03-01.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  -----------------------------------------
+001200* 2024-03-01  BJS  ORIGINAL PROGRAM - ACCEPT ONE PRICE
+001300*                  BEFORE VAT AT THE FIXED 21% RATE, DISPLAY
+001400*                  THE PRICE AFTER VAT.
+001500* 2026-08-09  BJS  ADD BATCH MODE - WHEN BTWIN.DAT IS
+001600*                  PRESENT, PROCESS EVERY INVOICE LINE IN
+001700*                  IT AND WRITE A PRICED LIST TO BTWOUT.DAT
+001800*                  INSTEAD OF A SINGLE ACCEPT.
+001900* 2026-08-09  BJS  SUPPORT MULTIPLE BTW RATES PER INVOICE
+002000*                  LINE - H(OOG) 21%, L(AAG) 9%, Z(ERO) 0% -
+002100*                  SELECTABLE INTERACTIVELY OR PER BATCH
+002200*                  LINE, INSTEAD OF THE FIXED 21% RATE.
+002300* 2026-08-09  BJS  ADD A VAT-RETURN RECONCILIATION TRAILER
+002400*                  TO THE BATCH REPORT - TOTALS EXCL./INCL.
+002500*                  VAT AND VAT COLLECTED, SPLIT BY RATE.
+002550* 2026-08-09  BJS  DISPLAY A RUN HEADER (OPERATOR, RUN DATE,
+002560*                  RUN SEQUENCE) AT STARTUP, BUILT FROM THE
+002570*                  SHARED RUNHDR COPYBOOK USED BY EVERY JOB
+002580*                  IN THE NIGHTLY CHAIN.
+002590* 2026-08-09  BJS  READ THE THREE BTW RATES FROM THE SHARED
+002592*                  PARMS.DAT (COPYBOOK PARMCFG.CPY) INSTEAD OF
+002594*                  THE HARDCODED 21.00/9.00/0.00 LITERALS, SO A
+002596*                  RATE CHANGE DOES NOT NEED A RECOMPILE.
+002598* 2026-08-09  BJS  WIDEN BOUT-DET-RATE TO PIC X(08) - "HOOG 21%"
+002599*                  WAS BEING TRUNCATED TO "HOOG 2" IN THE BATCH
+002600*                  DETAIL REPORT.
+002602* 2026-08-09  BJS  BUILD THE "HOOG 21%"/"LAAG 9%"/"NUL 0%" RATE
+002603*                  LABELS ON THE BATCH DETAIL AND RECONCILIATION
+002604*                  REPORTS FROM THE LIVE PARM-VAT-RATE-* VALUE
+002605*                  INSTEAD OF A FIXED LITERAL, SO A PARMS.DAT
+002606*                  RATE OVERRIDE IS REFLECTED ON THE REPORTS, NOT
+002607*                  JUST IN THE COMPUTED AMOUNTS.
+002609* 2026-08-09  BJS  HONOUR AN INCOMING RUNSEQ ENVIRONMENT
+002610*                  VARIABLE AS THE RUN SEQUENCE NUMBER WHEN ONE
+002611*                  IS SUPPLIED, SO THE WHOLE NIGHTLY CHAIN CAN
+002612*                  SHARE ONE NUMBER INSTEAD OF EACH STEP DRAWING
+002613*                  ITS OWN FROM RUNSEQ.DAT; FALLS BACK TO THE
+002614*                  EXISTING READ-INCREMENT-WRITE WHEN RUN ALONE.
+002615* 2026-08-09  BJS  SET RETURN-CODE 8 WHEN BTWIN.DAT CANNOT BE
+002616*                  OPENED - A MISSING FILE DURING A CHAINED RUN
+002617*                  (RUNSEQ SET) FAILS FAST INSTEAD OF DROPPING
+002618*                  INTO THE INTERACTIVE ACCEPT PROMPT WITH NO
+002619*                  OPERATOR AT THE TERMINAL TO ANSWER IT; A
+002620*                  DIRECT STANDALONE RUN STILL FALLS BACK TO THE
+002621*                  PROMPT. A PRESENT BUT UNREADABLE BTWIN.DAT
+002622*                  (ANY STATUS OTHER THAN "35") NOW ALSO FAILS
+002623*                  FAST EVEN WHEN RUN STANDALONE. VALIDATE THE
+002624*                  PRICE FIELD ON EACH BATCH LINE WITH FUNCTION
+002625*                  TEST-NUMVAL AND COUNT A DEFAULTED RATE CODE,
+002626*                  REJECTING/FLAGGING INTO BTWOUT.DAT AND SETTING
+002627*                  RETURN-CODE 4 WHEN ANY LINE IS REJECTED OR
+002628*                  DEFAULTED, THE SAME RC CONVENTION MARGE ALREADY
+002629*                  USES FOR ITS OWN BATCH REJECTS.
+002608*-----------------------------------------------------------
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BTW-IN-FILE ASSIGN TO "BTWIN.DAT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-BTWIN-STATUS.
+003400
+003500     SELECT BTW-OUT-FILE ASSIGN TO "BTWOUT.DAT"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003710     SELECT RUN-SEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+003720         ORGANIZATION IS LINE SEQUENTIAL
+003730         FILE STATUS IS WS-RUNSEQ-STATUS.
+003740
+003750     SELECT PARM-FILE ASSIGN TO "PARMS.DAT"
+003760         ORGANIZATION IS LINE SEQUENTIAL
+003770         FILE STATUS IS WS-PARM-STATUS.
+003780
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  BTW-IN-FILE.
+004100 01  BTW-IN-LINE              PIC X(80).
+004200
+004300 FD  BTW-OUT-FILE.
+004400 01  BTW-OUT-LINE             PIC X(132).
+004410
+004420 FD  RUN-SEQ-FILE.
+004430 01  RUN-SEQ-LINE             PIC 9(06).
+004440
+004450 FD  PARM-FILE.
+004460 01  PARM-LINE                PIC X(132).
+004470
+004600 WORKING-STORAGE SECTION.
+004610*-----------------------------------------------------------
+004620* SHARED RUN HEADER - OPERATOR ID, RUN DATE, RUN SEQUENCE
+004630*-----------------------------------------------------------
+004640     COPY "RUNHDR.CPY".
+004650
+004660 01  WS-RUNSEQ-STATUS         PIC X(02) VALUE "00".
+004661 01  WS-RUNSEQ-ENV-X          PIC X(10).
+004670
+004680*-----------------------------------------------------------
+004690* SHARED OPERATIONAL PARAMETERS - BTW RATES READ FROM
+004692* PARMS.DAT INSTEAD OF BEING HARDCODED
+004694*-----------------------------------------------------------
+004696     COPY "PARMCFG.CPY".
+004698
+004700 01  WS-PARM-STATUS           PIC X(02) VALUE "00".
+004702 01  WS-PARM-FILE-X           PIC X(80).
+004704 01  WS-PARM-VATHI-X          PIC X(10).
+004706 01  WS-PARM-VATLO-X          PIC X(10).
+004708 01  WS-PARM-VATZR-X          PIC X(10).
+004710 01  WS-PARM-MARGEFLOOR-X     PIC X(10).
+004712
+004700 01  WS-AFTER-VAT             PIC 9(07)V99.
+004800 01  WS-PRICE-BEFORE-VAT      PIC 9(07)V99.
+004900 01  WS-VAT-RATE              PIC 9(02)V99 VALUE 21.00.
+005000 01  WS_VAT-INCREASE          PIC 9(07)V99.
+005050
+005060*-----------------------------------------------------------
+005070* RATE LABEL WORK AREA - BUILDS "HOOG 21%" ETC. FROM THE
+005080* LIVE PARM-VAT-RATE-* VALUE SO A PARMS.DAT OVERRIDE IS
+005090* REFLECTED ON THE BATCH DETAIL AND RECONCILIATION REPORTS,
+005095* NOT JUST IN THE COMPUTED AMOUNTS.
+005100*-----------------------------------------------------------
+005110 01  WS-RATE-LABEL-WORK.
+005120     05  WS-RATE-PCT          PIC 9(02)V99.
+005130     05  WS-RATE-PCT-R REDEFINES WS-RATE-PCT.
+005140         10  WS-RATE-PCT-INT  PIC 9(02).
+005150         10  WS-RATE-PCT-DEC  PIC 9(02).
+005160     05  WS-RATE-PCT-INT-ED   PIC Z9.
+005170     05  WS-RATE-PREFIX       PIC X(05).
+005180     05  WS-RATE-LABEL        PIC X(12).
+005190
+005200*-----------------------------------------------------------
+005300* BTW RATE CODE - H(OOG)=21%, L(AAG)=9%, Z(ERO)=0%
+005400*-----------------------------------------------------------
+005500 01  WS-RATE-CODE             PIC X VALUE "H".
+005600     88  RATE-IS-HIGH         VALUE "H".
+005700     88  RATE-IS-LOW          VALUE "L".
+005800     88  RATE-IS-ZERO         VALUE "Z".
+005900
+006000 01  WS-BTWIN-STATUS          PIC X(02) VALUE "00".
+006100
+006200 01  WS-BATCH-EOF             PIC X VALUE "N".
+006300     88 BATCH-EOF             VALUE "Y".
+006400     88 BATCH-NOT-EOF         VALUE "N".
+006500
+006600 77  WS-LINE-COUNT            PIC 9(07) COMP VALUE ZERO.
+006650 77  WS-BTW-REJECT-COUNT      PIC 9(07) COMP VALUE ZERO.
+006700
+006800 01  WS-IN-PRICE-X            PIC X(12).
+006900 01  WS-IN-RATE-X             PIC X(02).
+007000
+007100*-----------------------------------------------------------
+007200* VAT-RETURN RECONCILIATION ACCUMULATORS, BY RATE
+007300*-----------------------------------------------------------
+007400 01  WS-HIGH-EXCL-TOTAL       PIC 9(09)V99 VALUE ZERO.
+007500 01  WS-HIGH-VAT-TOTAL        PIC 9(09)V99 VALUE ZERO.
+007600 01  WS-LOW-EXCL-TOTAL        PIC 9(09)V99 VALUE ZERO.
+007700 01  WS-LOW-VAT-TOTAL         PIC 9(09)V99 VALUE ZERO.
+007800 01  WS-ZERO-EXCL-TOTAL       PIC 9(09)V99 VALUE ZERO.
+007900 01  WS-ZERO-VAT-TOTAL        PIC 9(09)V99 VALUE ZERO.
+008000 01  WS-GRAND-EXCL-TOTAL      PIC 9(09)V99 VALUE ZERO.
+008100 01  WS-GRAND-VAT-TOTAL       PIC 9(09)V99 VALUE ZERO.
+008200
+008300*-----------------------------------------------------------
+008400* BATCH REPORT LAYOUTS
+008500*-----------------------------------------------------------
+008600 01  BOUT-HEADING-1.
+008700     05  FILLER               PIC X(30)
+008800          VALUE "BTW BATCH BEREKENING".
+008900
+009000 01  BOUT-HEADING-2.
+009100     05  FILLER               PIC X(06) VALUE "TARIEF".
+009200     05  FILLER               PIC X(02) VALUE SPACES.
+009300     05  FILLER               PIC X(14) VALUE "EXCL. BTW".
+009400     05  FILLER               PIC X(14) VALUE "BTW BEDRAG".
+009500     05  FILLER               PIC X(14) VALUE "INCL. BTW".
+009600
+009700 01  BOUT-DETAIL-LINE.
+009800     05  BOUT-DET-RATE        PIC X(08).
+010000     05  BOUT-DET-EXCL        PIC ZZZ,ZZ9.99.
+010100     05  FILLER               PIC X(04) VALUE SPACES.
+010200     05  BOUT-DET-VAT         PIC ZZZ,ZZ9.99.
+010300     05  FILLER               PIC X(04) VALUE SPACES.
+010400     05  BOUT-DET-INCL        PIC ZZZ,ZZ9.99.
+010500
+010600 01  BOUT-TRAILER-LINE.
+010700     05  FILLER               PIC X(21)
+010800                              VALUE "REGELS VERWERKT    : ".
+010900     05  BOUT-TRL-COUNT       PIC ZZZ,ZZ9.
+010910
+010920 01  BOUT-TRAILER-LINE-2.
+010930     05  FILLER               PIC X(21)
+010940                              VALUE "REGELS AFGEKEURD   : ".
+010950     05  BOUT-TRL-REJ-COUNT   PIC ZZZ,ZZ9.
+010960
+010970 01  BOUT-INVALID-LINE.
+010980     05  FILLER               PIC X(20)
+010990                              VALUE "ONGELDIG BEDRAG: ".
+010995     05  BINV-DET-LINE        PIC X(80).
+011000
+011100 01  BOUT-RECON-HEADING.
+011200     05  FILLER               PIC X(40)
+011300          VALUE "BTW-AANGIFTE RECONCILIATIE PER TARIEF".
+011400
+011500 01  BOUT-RECON-LINE.
+011600     05  BRCN-LABEL           PIC X(12).
+011700     05  FILLER               PIC X(02) VALUE SPACES.
+011800     05  BRCN-EXCL            PIC ZZZ,ZZZ,ZZ9.99.
+011900     05  FILLER               PIC X(02) VALUE SPACES.
+012000     05  BRCN-VAT             PIC ZZZ,ZZZ,ZZ9.99.
+012100
+012200 PROCEDURE DIVISION.
+012300
+012400 0000-MAINLINE.
+012410     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012420     PERFORM 1050-LOAD-PARMS THRU 1050-EXIT
+012500     OPEN INPUT BTW-IN-FILE
+012600     IF WS-BTWIN-STATUS = "00"
+012700         CLOSE BTW-IN-FILE
+012800         PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+012900     ELSE
+012910         IF WS-BTWIN-STATUS = "35"
+012911                 AND WS-RUNSEQ-ENV-X = SPACES
+012912             PERFORM 2000-INTERACTIVE-MODE THRU 2000-EXIT
+012913         ELSE
+012914             IF WS-BTWIN-STATUS = "35"
+012915                 DISPLAY "ERROR: BTWIN.DAT NOT FOUND - "
+012916                         "REQUIRED INPUT FOR A CHAINED RUN"
+012917             ELSE
+012918                 DISPLAY "ERROR: UNABLE TO OPEN BTWIN.DAT - "
+012919                         "FILE STATUS " WS-BTWIN-STATUS
+012920             END-IF
+012940             MOVE 8 TO RETURN-CODE
+012970         END-IF
+013000     END-IF
+013200     STOP RUN.
+013210
+013220*-----------------------------------------------------------
+013230* 1000-INITIALIZE - BUILD THE SHARED RUN HEADER (OPERATOR ID
+013240*                   FROM THE OS ENVIRONMENT, TODAY'S DATE,
+013250*                   AND THE NEXT RUN SEQUENCE NUMBER FROM
+013260*                   RUNSEQ.DAT) AND DISPLAY IT.
+013270*-----------------------------------------------------------
+013280 1000-INITIALIZE.
+013290     DISPLAY "OPERATOR" UPON ENVIRONMENT-NAME
+013300     ACCEPT RUNHDR-OPERATOR-ID FROM ENVIRONMENT-VALUE
+013310     IF RUNHDR-OPERATOR-ID = SPACES
+013320         MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+013330     END-IF
+013340
+013350     ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+013360
+013361     DISPLAY "RUNSEQ" UPON ENVIRONMENT-NAME
+013362     ACCEPT WS-RUNSEQ-ENV-X FROM ENVIRONMENT-VALUE
+013363     IF WS-RUNSEQ-ENV-X NOT = SPACES
+013364         AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X)) = 0
+013365         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RUNSEQ-ENV-X))
+013366             TO RUNHDR-RUN-SEQ
+013367     ELSE
+013370         OPEN INPUT RUN-SEQ-FILE
+013380         IF WS-RUNSEQ-STATUS = "00"
+013390             READ RUN-SEQ-FILE
+013400                 AT END
+013410                     MOVE ZERO TO RUN-SEQ-LINE
+013420             END-READ
+013430             CLOSE RUN-SEQ-FILE
+013440         ELSE
+013450             MOVE ZERO TO RUN-SEQ-LINE
+013460         END-IF
+013470         ADD 1 TO RUN-SEQ-LINE GIVING RUNHDR-RUN-SEQ
+013480         OPEN OUTPUT RUN-SEQ-FILE
+013490         MOVE RUNHDR-RUN-SEQ TO RUN-SEQ-LINE
+013500         WRITE RUN-SEQ-LINE
+013510         CLOSE RUN-SEQ-FILE
+013515     END-IF
+013520
+013530     DISPLAY "RUN HEADER - OPERATOR: " RUNHDR-OPERATOR-ID
+013540             " DATE: " RUNHDR-RUN-DATE
+013550             " SEQ: " RUNHDR-RUN-SEQ.
+013560 1000-EXIT.
+013570     EXIT.
+013575
+013576*-----------------------------------------------------------
+013577* 1050-LOAD-PARMS - READ PARMS.DAT FOR THE THREE BTW RATES.
+013578*                   WHEN NO PARMS FILE IS PRESENT THE
+013579*                   HARDCODED DEFAULTS IN PARMCFG.CPY ARE
+013580*                   LEFT UNCHANGED.
+013581*-----------------------------------------------------------
+013582 1050-LOAD-PARMS.
+013583     OPEN INPUT PARM-FILE
+013584     IF WS-PARM-STATUS = "00"
+013585         READ PARM-FILE
+013586             NOT AT END
+013587                 PERFORM 1060-PARSE-PARMS THRU 1060-EXIT
+013588         END-READ
+013589         CLOSE PARM-FILE
+013590     END-IF.
+013591 1050-EXIT.
+013592     EXIT.
+013593
+013594*-----------------------------------------------------------
+013595* 1060-PARSE-PARMS - UNSTRING THE COMMA-DELIMITED PARM-LINE
+013596*                    INTO PARM-RECORD, KEEPING THE COPYBOOK
+013597*                    DEFAULT FOR ANY FIELD THAT IS BLANK OR
+013598*                    NON-NUMERIC.
+013599*-----------------------------------------------------------
+013600 1060-PARSE-PARMS.
+013601     MOVE SPACES TO WS-PARM-FILE-X WS-PARM-VATHI-X
+013602                    WS-PARM-VATLO-X WS-PARM-VATZR-X
+013603                    WS-PARM-MARGEFLOOR-X
+013604     UNSTRING PARM-LINE DELIMITED BY ","
+013605         INTO WS-PARM-FILE-X WS-PARM-VATHI-X WS-PARM-VATLO-X
+013606                WS-PARM-VATZR-X WS-PARM-MARGEFLOOR-X
+013607     END-UNSTRING
+013608     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-VATHI-X)) = 0
+013609         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-VATHI-X))
+013610             TO PARM-VAT-RATE-HIGH
+013611     END-IF
+013612     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-VATLO-X)) = 0
+013613         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-VATLO-X))
+013614             TO PARM-VAT-RATE-LOW
+013615     END-IF
+013616     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-VATZR-X)) = 0
+013617         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-VATZR-X))
+013618             TO PARM-VAT-RATE-ZERO
+013619     END-IF.
+013620 1060-EXIT.
+013621     EXIT.
+013622
+013590*-----------------------------------------------------------
+013595* 2000-INTERACTIVE-MODE - ORIGINAL SINGLE-INVOICE PROMPT
+013596*-----------------------------------------------------------
+013700 2000-INTERACTIVE-MODE.
+013800     DISPLAY "Enter the price before VAT: "
+013900     DISPLAY "Decimal separator is a point, e.g. 100.00"
+014000     ACCEPT WS-PRICE-BEFORE-VAT
+014100
+014200     DISPLAY "BTW tarief - H=21% L=9% Z=0% (default H): "
+014300     ACCEPT WS-RATE-CODE
+014400     IF NOT RATE-IS-HIGH AND NOT RATE-IS-LOW
+014500             AND NOT RATE-IS-ZERO
+014600         MOVE "H" TO WS-RATE-CODE
+014700     END-IF
+014800
+014900     PERFORM 2900-PRICE-ONE THRU 2900-EXIT
+015000
+015100     DISPLAY "Price after VAT is: " WS-AFTER-VAT.
+015200 2000-EXIT.
+015300     EXIT.
+015400
+015500*-----------------------------------------------------------
+015600* 2900-PRICE-ONE - SET WS-VAT-RATE FROM WS-RATE-CODE AND
+015700*                  COMPUTE WS_VAT-INCREASE / WS-AFTER-VAT
+015800*                  FROM THE CURRENT WS-PRICE-BEFORE-VAT
+015900*-----------------------------------------------------------
+016000 2900-PRICE-ONE.
+016100     EVALUATE TRUE
+016200         WHEN RATE-IS-LOW
+016300             MOVE PARM-VAT-RATE-LOW TO WS-VAT-RATE
+016400         WHEN RATE-IS-ZERO
+016500             MOVE PARM-VAT-RATE-ZERO TO WS-VAT-RATE
+016600         WHEN OTHER
+016700             MOVE PARM-VAT-RATE-HIGH TO WS-VAT-RATE
+016800     END-EVALUATE
+016900
+017000     COMPUTE WS_VAT-INCREASE ROUNDED =
+017100         WS-PRICE-BEFORE-VAT * WS-VAT-RATE / 100
+017200
+017300     ADD WS_VAT-INCREASE TO WS-PRICE-BEFORE-VAT
+017400         GIVING WS-AFTER-VAT.
+017500 2900-EXIT.
+017600     EXIT.
+017610
+017620*-----------------------------------------------------------
+017630* 2950-BUILD-RATE-LABEL - BUILD WS-RATE-LABEL (E.G. "HOOG 21%")
+017640*                         FROM WS-RATE-PREFIX AND WS-RATE-PCT,
+017650*                         WHICH THE CALLER MUST SET FIRST - SO
+017660*                         THE REPORT LABEL ALWAYS REFLECTS THE
+017670*                         LIVE PARM-VAT-RATE-* VALUE
+017680*-----------------------------------------------------------
+017690 2950-BUILD-RATE-LABEL.
+017695     MOVE SPACES TO WS-RATE-LABEL
+017700     MOVE WS-RATE-PCT-INT TO WS-RATE-PCT-INT-ED
+017710     IF WS-RATE-PCT-DEC = 0
+017720         STRING FUNCTION TRIM(WS-RATE-PREFIX) " "
+017730                FUNCTION TRIM(WS-RATE-PCT-INT-ED) "%"
+017740                DELIMITED BY SIZE INTO WS-RATE-LABEL
+017750     ELSE
+017760         STRING FUNCTION TRIM(WS-RATE-PREFIX) " "
+017770                FUNCTION TRIM(WS-RATE-PCT-INT-ED) "."
+017780                WS-RATE-PCT-DEC "%"
+017790                DELIMITED BY SIZE INTO WS-RATE-LABEL
+017800     END-IF.
+017810 2950-EXIT.
+017820     EXIT.
+017830
+017900*-----------------------------------------------------------
+017950* 3000-BATCH-MODE - PROCESS EVERY INVOICE LINE IN BTWIN.DAT
+018000*                   AND WRITE THE RESULT LIST TO BTWOUT.DAT
+018100*-----------------------------------------------------------
+018200 3000-BATCH-MODE.
+018300     OPEN INPUT BTW-IN-FILE
+018400     OPEN OUTPUT BTW-OUT-FILE
+018500     WRITE BTW-OUT-LINE FROM BOUT-HEADING-1
+018600     WRITE BTW-OUT-LINE FROM BOUT-HEADING-2
+018700
+018800     PERFORM UNTIL BATCH-EOF
+018900         READ BTW-IN-FILE
+019000             AT END
+019100                 SET BATCH-EOF TO TRUE
+019200             NOT AT END
+019300                 PERFORM 3100-PRICE-BATCH-LINE THRU 3100-EXIT
+019400         END-READ
+019500     END-PERFORM
+019600
+019700     MOVE WS-LINE-COUNT TO BOUT-TRL-COUNT
+019800     WRITE BTW-OUT-LINE FROM BOUT-TRAILER-LINE
+019810     MOVE WS-BTW-REJECT-COUNT TO BOUT-TRL-REJ-COUNT
+019820     WRITE BTW-OUT-LINE FROM BOUT-TRAILER-LINE-2
+019900     PERFORM 7000-WRITE-RECONCILIATION THRU 7000-EXIT
+020000     CLOSE BTW-IN-FILE BTW-OUT-FILE
+020100     DISPLAY "BTW BATCH COMPLETE - " WS-LINE-COUNT
+020200             " LINE(S) VERWERKT NAAR BTWOUT.DAT".
+020210     IF WS-BTW-REJECT-COUNT > ZERO
+020220         MOVE 4 TO RETURN-CODE
+020230     END-IF.
+020300 3000-EXIT.
+020400     EXIT.
+020500
+020600*-----------------------------------------------------------
+020700* 3100-PRICE-BATCH-LINE - PARSE ONE "PRICE,RATE" LINE,
+020800*                         PRICE IT AND APPEND A DETAIL LINE
+020900*-----------------------------------------------------------
+021000 3100-PRICE-BATCH-LINE.
+021100     MOVE SPACES TO WS-IN-PRICE-X WS-IN-RATE-X
+021200     UNSTRING BTW-IN-LINE
+021300         DELIMITED BY ","
+021400         INTO WS-IN-PRICE-X WS-IN-RATE-X
+021500     END-UNSTRING
+021600
+021610     IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-IN-PRICE-X)) NOT = 0
+021620         MOVE BTW-IN-LINE TO BINV-DET-LINE
+021630         WRITE BTW-OUT-LINE FROM BOUT-INVALID-LINE
+021640         ADD 1 TO WS-BTW-REJECT-COUNT
+021650         GO TO 3100-EXIT
+021660     END-IF
+021700     MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-IN-PRICE-X))
+021800         TO WS-PRICE-BEFORE-VAT
+021900
+022000     MOVE FUNCTION TRIM(WS-IN-RATE-X) TO WS-RATE-CODE
+022100     IF NOT RATE-IS-HIGH AND NOT RATE-IS-LOW
+022200             AND NOT RATE-IS-ZERO
+022210         ADD 1 TO WS-BTW-REJECT-COUNT
+022300         MOVE "H" TO WS-RATE-CODE
+022400     END-IF
+022500
+022600     PERFORM 2900-PRICE-ONE THRU 2900-EXIT
+022700     PERFORM 3200-ACCUMULATE-TOTALS THRU 3200-EXIT
+022800
+022900     EVALUATE TRUE
+023000         WHEN RATE-IS-LOW
+023010             MOVE "LAAG " TO WS-RATE-PREFIX
+023020             MOVE PARM-VAT-RATE-LOW TO WS-RATE-PCT
+023200         WHEN RATE-IS-ZERO
+023210             MOVE "NUL " TO WS-RATE-PREFIX
+023220             MOVE PARM-VAT-RATE-ZERO TO WS-RATE-PCT
+023400         WHEN OTHER
+023410             MOVE "HOOG " TO WS-RATE-PREFIX
+023420             MOVE PARM-VAT-RATE-HIGH TO WS-RATE-PCT
+023600     END-EVALUATE
+023610     PERFORM 2950-BUILD-RATE-LABEL THRU 2950-EXIT
+023620     MOVE WS-RATE-LABEL TO BOUT-DET-RATE
+023700     MOVE WS-PRICE-BEFORE-VAT    TO BOUT-DET-EXCL
+023800     MOVE WS_VAT-INCREASE        TO BOUT-DET-VAT
+023900     MOVE WS-AFTER-VAT           TO BOUT-DET-INCL
+024000     WRITE BTW-OUT-LINE FROM BOUT-DETAIL-LINE
+024100     ADD 1 TO WS-LINE-COUNT.
+024200 3100-EXIT.
+024300     EXIT.
+024400
+024500*-----------------------------------------------------------
+024600* 3200-ACCUMULATE-TOTALS - ADD THIS LINE'S AMOUNTS TO THE
+024700*                          RECONCILIATION ACCUMULATORS
+024800*-----------------------------------------------------------
+024900 3200-ACCUMULATE-TOTALS.
+025000     EVALUATE TRUE
+025100         WHEN RATE-IS-LOW
+025200             ADD WS-PRICE-BEFORE-VAT TO WS-LOW-EXCL-TOTAL
+025300             ADD WS_VAT-INCREASE     TO WS-LOW-VAT-TOTAL
+025400         WHEN RATE-IS-ZERO
+025500             ADD WS-PRICE-BEFORE-VAT TO WS-ZERO-EXCL-TOTAL
+025600             ADD WS_VAT-INCREASE     TO WS-ZERO-VAT-TOTAL
+025700         WHEN OTHER
+025800             ADD WS-PRICE-BEFORE-VAT TO WS-HIGH-EXCL-TOTAL
+025900             ADD WS_VAT-INCREASE     TO WS-HIGH-VAT-TOTAL
+026000     END-EVALUATE
+026100     ADD WS-PRICE-BEFORE-VAT TO WS-GRAND-EXCL-TOTAL
+026200     ADD WS_VAT-INCREASE     TO WS-GRAND-VAT-TOTAL.
+026300 3200-EXIT.
+026400     EXIT.
+026500
+026600*-----------------------------------------------------------
+026700* 7000-WRITE-RECONCILIATION - APPEND THE VAT-RETURN TOTALS,
+026800*                             SPLIT BY RATE, TO BTWOUT.DAT
+026900*-----------------------------------------------------------
+027000 7000-WRITE-RECONCILIATION.
+027100     WRITE BTW-OUT-LINE FROM BOUT-RECON-HEADING
+027200
+027300     MOVE "HOOG "            TO WS-RATE-PREFIX
+027310     MOVE PARM-VAT-RATE-HIGH TO WS-RATE-PCT
+027320     PERFORM 2950-BUILD-RATE-LABEL THRU 2950-EXIT
+027330     MOVE WS-RATE-LABEL      TO BRCN-LABEL
+027400     MOVE WS-HIGH-EXCL-TOTAL TO BRCN-EXCL
+027500     MOVE WS-HIGH-VAT-TOTAL  TO BRCN-VAT
+027600     WRITE BTW-OUT-LINE FROM BOUT-RECON-LINE
+027700
+027800     MOVE "LAAG "            TO WS-RATE-PREFIX
+027810     MOVE PARM-VAT-RATE-LOW  TO WS-RATE-PCT
+027820     PERFORM 2950-BUILD-RATE-LABEL THRU 2950-EXIT
+027830     MOVE WS-RATE-LABEL      TO BRCN-LABEL
+027900     MOVE WS-LOW-EXCL-TOTAL  TO BRCN-EXCL
+028000     MOVE WS-LOW-VAT-TOTAL   TO BRCN-VAT
+028100     WRITE BTW-OUT-LINE FROM BOUT-RECON-LINE
+028200
+028300     MOVE "NUL "             TO WS-RATE-PREFIX
+028310     MOVE PARM-VAT-RATE-ZERO TO WS-RATE-PCT
+028320     PERFORM 2950-BUILD-RATE-LABEL THRU 2950-EXIT
+028330     MOVE WS-RATE-LABEL      TO BRCN-LABEL
+028400     MOVE WS-ZERO-EXCL-TOTAL TO BRCN-EXCL
+028500     MOVE WS-ZERO-VAT-TOTAL  TO BRCN-VAT
+028600     WRITE BTW-OUT-LINE FROM BOUT-RECON-LINE
+028700
+028800     MOVE "TOTAAL"            TO BRCN-LABEL
+028900     MOVE WS-GRAND-EXCL-TOTAL TO BRCN-EXCL
+029000     MOVE WS-GRAND-VAT-TOTAL  TO BRCN-VAT
+029100     WRITE BTW-OUT-LINE FROM BOUT-RECON-LINE.
+029200 7000-EXIT.
+029300     EXIT.
